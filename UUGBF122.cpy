@@ -43,12 +43,14 @@
 004300        05 UUGBF122-SALDO-CONTA  PIC  9(011)V99.
 004400        05 UUGBF122-SINAL-SALDO-CONTA
 004500                                 PIC  X(001).
+004550           88 UUGBF122-SALDO-CREDOR        VALUE 'C'.
 004600        05 UUGBF122-PRIORIDADE-BLOQUEIO-1
 004700                                 PIC  9(002).
 004800        05 UUGBF122-PRIORIDADE-BLOQUEIO-2
 004900                                 PIC  9(002).
 005000        05 UUGBF122-COD-BLOQ-CANCELAMENTO
 005100                                 PIC  X(001).
+005150           88 UUGBF122-SEM-BLOQ-CANCELAMENTO  VALUE SPACE.
 005200        05 UUGBF122-PRI-BLOQ-CANCELAMENTO
 005300                                 PIC  9(002).
 005400        05 UUGBF122-DATA-VENCIMENTO
@@ -59,4 +61,10 @@
 005810        05 UUGBF122-DATA-ULT-COMPRA   PIC  9(007) COMP-3.
 005820        05 UUGBF122-SALDO-ATUAL       PIC  9(009)V99 COMP-3.
 005830        05 UUGBF122-DESCONSIGNADO     PIC  X(001).
+005840           88 UUGBF122-CONTA-DESCONSIGNADA     VALUE 'S'.
 005900        05 FILLER                PIC  X(009).
+005910*
+005920     03 UUGBF122-TRAILER-DADOS  REDEFINES UUGBF122-DADOS.
+005930        05 UUGBF122-QTDE-REGISTROS
+005940                                 PIC  9(009).
+005950        05 FILLER                PIC  X(111).

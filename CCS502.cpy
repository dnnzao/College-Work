@@ -0,0 +1,13 @@
+000100*================================================================*
+000200*   CCS502 - ROTINA PADRAO DE ABEND                              *
+000300*================================================================*
+000400 CCSI-ABEND.
+000500     DISPLAY '************************************************'.
+000600     DISPLAY '** CCSI-ABEND - PROCESSAMENTO ABORTADO           '.
+000700     DISPLAY '** PROGRAMA  : ' WS-ABEND-PROG-ID.
+000800     DISPLAY '** LOCALIZACAO: ' WS-ABEND-LOCATION.
+000900     DISPLAY '** MENSAGEM  : ' WS-ABENDMSG8.
+001000     DISPLAY '************************************************'.
+001100     MOVE 16                    TO RETURN-CODE.
+001200     STOP RUN.
+001300 CCSI-ABEND-EXIT. EXIT.

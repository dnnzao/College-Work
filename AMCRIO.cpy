@@ -0,0 +1,9 @@
+000100*================================================================*
+000200*   AMCRIO - AREA DE CHAVE E BUFFER PARA ACESSO AO MODULO AMCR   *
+000300*================================================================*
+000400 01  AMCRIO-RECORD.
+000500     03  AMCRIO-KEY.
+000600         05  AMCRIO-ORG          PIC 9(003).
+000700         05  AMCRIO-LOGO         PIC 9(003).
+000800         05  AMCRIO-REC-NBR      PIC 9(002).
+000900     03  AMCRIO-DATA             PIC X(192).

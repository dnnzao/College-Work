@@ -0,0 +1,9 @@
+000100*================================================================*
+000200*   AMCRRB - CHAVE DE FUNCAO PARA O MODULO DE ACESSO AO AMCR     *
+000300*================================================================*
+000400 01  AMCRRB-CONTROLE.
+000500     03  AMCRRB-FUNCAO           PIC X(001).
+000600         88  AMCRRB-OPEN-INPUT-RDM       VALUE '1'.
+000700         88  AMCRRB-READ-RANDOM          VALUE '2'.
+000800         88  AMCRRB-CLOSE                VALUE '9'.
+000900     03  AMCRRB-RETURN-CODE      PIC X(002) VALUE '00'.

@@ -30,8 +30,27 @@
 004200     SELECT SAIDA    ASSIGN      TO SAIDA                         
 004300            FILE STATUS          IS FS-SAIDA.                     
 004400                                                                  
-004500     SELECT UUGBF122  ASSIGN      TO UUGBF122.                    
-004600*           FILE STATUS          IS FS-UUGBF122.                  
+004500     SELECT UUGBF122  ASSIGN      TO UUGBF122                     
+004600            FILE STATUS          IS FS-UUGBF122.                  
+004650*                                                                 
+004680     SELECT PARM      ASSIGN      TO PARM                         
+004690            FILE STATUS          IS FS-PARM.                      
+004692*                                                                 
+004694     SELECT CKPT      ASSIGN      TO CKPT                         
+004696            FILE STATUS          IS FS-CKPT.                      
+004698*                                                                 
+004699     SELECT EXTRATO   ASSIGN      TO EXTRATO                      
+004699           FILE STATUS          IS FS-EXTRATO.                   
+004697*                                                                
+004698     SELECT REJEITO   ASSIGN      TO REJEITO                     
+004699            FILE STATUS          IS FS-REJEITO.                  
+004701*                                                                
+004702     SELECT SAIDA-TEMP ASSIGN     TO SAIDATMP                    
+004703            FILE STATUS          IS FS-SAIDA-TEMP.               
+004704     SELECT EXTRATO-TEMP ASSIGN   TO EXTRATMP                    
+004705            FILE STATUS          IS FS-EXTRATO-TEMP.             
+004706     SELECT REJEITO-TEMP ASSIGN   TO REJEITMP                    
+004707            FILE STATUS          IS FS-REJEITO-TEMP.             
 004700*================================================================*
 004800 DATA DIVISION.                                                   
 004900*================================================================*
@@ -64,14 +83,16 @@
 004300       05 UUGBF122-SALDO-CONTA  PIC  9(011)V99.                   
 004400       05 UUGBF122-SINAL-SALDO-CONTA                              
 004500                                PIC  X(001).                      
+004550          88 UUGBF122-SALDO-CREDOR       VALUE 'C'.               
 004600       05 UUGBF122-PRIORIDADE-BLOQUEIO-1                          
 004700                                PIC  9(002).                      
 004800       05 UUGBF122-PRIORIDADE-BLOQUEIO-2                          
 004900                                PIC  9(002).                      
-005000       05 UUGBF122-COD-BLOQ-CANCELAMENTO                          
-005100                                PIC  X(001).                      
-005200       05 UUGBF122-PRI-BLOQ-CANCELAMENTO                          
-005300                                PIC  9(002).                      
+005000       05 UUGBF122-COD-BLOQ-CANCELAMENTO
+005100                                PIC  X(001).
+005150          88 UUGBF122-SEM-BLOQ-CANCELAMENTO  VALUE SPACE.
+005200       05 UUGBF122-PRI-BLOQ-CANCELAMENTO
+005300                                PIC  9(002).
 005400       05 UUGBF122-DATA-VENCIMENTO                                
 005500                                PIC  9(007).                      
 005600       05 UUGBF122-EVITA-EXPURGO                                  
@@ -80,14 +101,103 @@
 005810       05 UUGBF122-DATA-ULT-COMPRA   PIC  9(007) COMP-3.          
 005820       05 UUGBF122-SALDO-ATUAL       PIC  9(009)V99 COMP-3.       
 005830       05 UUGBF122-DESCONSIGNADO     PIC  X(001).                 
+005840          88 UUGBF122-CONTA-DESCONSIGNADA     VALUE 'S'.          
 005900       05 FILLER                PIC  X(009).                      
+005910*                                                                 
+005920    03 UUGBF122-TRAILER-DADOS  REDEFINES UUGBF122-DADOS.          
+005930       05 UUGBF122-QTDE-REGISTROS                                 
+005940                                PIC  9(009).                      
+005950       05 FILLER                PIC  X(111).                      
 004900                                                                  
+004910 FD PARM                                                          
+004920     RECORD CONTAINS 080 CHARACTERS                               
+004930     BLOCK CONTAINS 0 RECORDS                                     
+004940     RECORDING MODE F.                                            
+004950 01 PARM-REGISTRO.                                                
+004960    03 PARM-LIMITE-SALDO-DEVEDOR                                  
+004970                             PIC  9(011)V99.                      
+004980    03 FILLER                PIC  X(067).                        
+004990                                                                  
+004992 FD CKPT                                                          
+004994     RECORD CONTAINS 250 CHARACTERS
+004996     BLOCK CONTAINS 0 RECORDS
+004998     RECORDING MODE F.
+005002 01 CKPT-REGISTRO.
+005004    03 CKPT-CONT-REG         PIC  9(007).
+005006    03 CKPT-CONT-REG-ORG     PIC  9(007).
+005008    03 CKPT-CONT-REG-LOGO    PIC  9(007).
+005012    03 CKPT-DEV-ORG          PIC  9(013).
+005014    03 CKPT-DEV-LOGO         PIC  9(013).
+005016    03 CKPT-SAIDA-ORG        PIC  9(003).
+005018    03 CKPT-SAIDA-LOGO       PIC  9(003).
+005022    03 CKPT-LOGO-SEQ-ANT     PIC  9(003).
+005024    03 CKPT-CONTA-ANT        PIC  X(019).
+005027    03 CKPT-CONT-PAG         PIC  9(007).
+005028    03 CKPT-AGING-QTDE-01    PIC  9(007).
+005029    03 CKPT-AGING-SALDO-01   PIC  9(011)V99.
+005030    03 CKPT-AGING-QTDE-02    PIC  9(007).
+005031    03 CKPT-AGING-SALDO-02   PIC  9(011)V99.
+005032    03 CKPT-AGING-QTDE-03    PIC  9(007).
+005033    03 CKPT-AGING-SALDO-03   PIC  9(011)V99.
+005034    03 CKPT-AGING-QTDE-04    PIC  9(007).
+005035    03 CKPT-AGING-SALDO-04   PIC  9(011)V99.
+005036    03 CKPT-BLOQ-QTDE-COM    PIC  9(007).
+005037    03 CKPT-BLOQ-SALDO-COM   PIC  9(011)V99.
+005038    03 CKPT-BLOQ-QTDE-SEM    PIC  9(007).
+005039    03 CKPT-BLOQ-SALDO-SEM   PIC  9(011)V99.
+005040    03 CKPT-BLOQ-QTDE-DESC   PIC  9(007).
+005041    03 CKPT-BLOQ-SALDO-DESC  PIC  9(011)V99.
+005042    03 CKPT-CONT-LIDOS       PIC  9(007).
+005043    03 CKPT-SAIDA-TOTAL      PIC  9(007).
+005044    03 CKPT-EXTRATO-TOTAL    PIC  9(007).
+005045    03 CKPT-REJEITO-TOTAL    PIC  9(007).
+005028                                                                  
+005030 FD EXTRATO                                                       
+005032     RECORD CONTAINS 046 CHARACTERS                               
+005034     BLOCK CONTAINS 0 RECORDS                                     
+005036     RECORDING MODE F.                                            
+005038 01 EXTRATO-REGISTRO.                                             
+005040    03 EXTRATO-ORG           PIC  9(003).                         
+005042    03 EXTRATO-CONTA         PIC  X(019).                         
+005044    03 EXTRATO-CPF-CLIENTE   PIC  X(011).                         
+005046    03 EXTRATO-SALDO-CONTA   PIC  9(011)V99.                      
+005048                                                                  
+005050 FD REJEITO                                                      
+005052     RECORD CONTAINS 068 CHARACTERS                              
+005054     BLOCK CONTAINS 0 RECORDS                                    
+005056     RECORDING MODE F.                                           
+005058 01 REJEITO-REGISTRO.                                            
+005060    03 REJEITO-ORG           PIC  9(003).                        
+005062    03 REJEITO-LOGO          PIC  9(003).                        
+005064    03 REJEITO-CONTA         PIC  X(019).                        
+005066    03 REJEITO-SALDO-CONTA   PIC  9(011)V99.                     
+005068    03 REJEITO-MOTIVO        PIC  X(030).                        
+005069                                                                 
 003000 FD SAIDA                                                         
-003100     RECORD CONTAINS 133 CHARACTERS                               
+003100     RECORD CONTAINS 160 CHARACTERS                               
 003200     BLOCK CONTAINS 0 RECORDS                                     
 003300     RECORDING MODE F.                                            
-003400 01 SAIDA-RELATORIO       PIC X(133).                             
+003400 01 SAIDA-RELATORIO       PIC X(160).                             
 003500*----------------------------------------------------------------*
+003510*-----ARQUIVOS DE TRABALHO PARA REPOSICIONAMENTO NO RESTART------*
+003520 FD SAIDA-TEMP
+003530     RECORD CONTAINS 160 CHARACTERS
+003540     BLOCK CONTAINS 0 RECORDS
+003550     RECORDING MODE F.
+003560 01 SAIDA-TEMP-REC         PIC X(160).
+003570*
+003580 FD EXTRATO-TEMP
+003590     RECORD CONTAINS 046 CHARACTERS
+003600     BLOCK CONTAINS 0 RECORDS
+003610     RECORDING MODE F.
+003620 01 EXTRATO-TEMP-REC       PIC X(046).
+003630*
+003640 FD REJEITO-TEMP
+003650     RECORD CONTAINS 068 CHARACTERS
+003660     BLOCK CONTAINS 0 RECORDS
+003670     RECORDING MODE F.
+003680 01 REJEITO-TEMP-REC       PIC X(068).
+003690*----------------------------------------------------------------*
 006900 WORKING-STORAGE SECTION.                                         
 007000*----------------------------------------------------------------*
 007100* VARIAVEIS PARA MONTAGEM DA DATA E HORA DE CRIACAO DO ARQUIVOS   
@@ -139,7 +249,11 @@
 000000       05 FILLER              PIC X(002) VALUE ': '.              
 008100       05 SAIDA-DESC-LOGO     PIC X(030) VALUE SPACES.            
 010900    03 QUINTA-LINHA.                                              
-011000       05 FILLER              PIC X(133) VALUE SPACES.            
+011010       05 FILLER              PIC X(005) VALUE SPACES.            
+011020       05 FILLER              PIC X(040) VALUE                    
+011030           'LIMITE SALDO DEVEDOR PARA SELECAO: R$ '.             
+011040       05 WS-IMPRIME-LIMITE   PIC ZZZZZZZZZZ9.99.                 
+011050       05 FILLER              PIC X(074) VALUE SPACES.            
 000000    03 SEXTA-LINHA.                                               
 000000       05 FILLER              PIC X(005) VALUE SPACES.            
 000000       05 FILLER              PIC X(005) VALUE 'CONTA'.           
@@ -155,6 +269,10 @@
 000000       05 FILLER              PIC X(004) VALUE 'COD.'.            
 000000       05 FILLER              PIC X(010) VALUE SPACES.            
 000000       05 FILLER              PIC X(005) VALUE 'SALDO'.           
+000000       05 FILLER              PIC X(010) VALUE SPACES.            
+000000       05 FILLER              PIC X(010) VALUE 'ULT COMPRA'.      
+000000       05 FILLER              PIC X(003) VALUE SPACES.           
+000000       05 FILLER              PIC X(010) VALUE 'SITUACAO'.        
 000000    03 SETIMA-LINHA.                                              
 000000       05 FILLER              PIC X(051) VALUE SPACES.            
 000000       05 FILLER              PIC X(007) VALUE 'CLIENTE'.         
@@ -180,6 +298,15 @@
 013500    03 SAIDA-BC2              PIC X(001) VALUE SPACES.            
 013600    03 FILLER                 PIC X(006) VALUE SPACES.            
 013700    03 SAIDA-SALDO-CONTA      PIC ZZ.ZZZ.ZZZ.ZZ9.99.              
+013710    03 FILLER                 PIC X(003) VALUE SPACES.            
+013720    03 SAIDA-DATA-ULT-COMPRA.                                     
+013730       05 SAIDA-ULT-COMPRA-DIA PIC 9(002) VALUE ZEROS.            
+013740       05 FILLER              PIC X(001) VALUE '/'.               
+013750       05 SAIDA-ULT-COMPRA-MES PIC 9(002) VALUE ZEROS.            
+013760       05 FILLER              PIC X(001) VALUE '/'.               
+013770       05 SAIDA-ULT-COMPRA-ANO PIC 9(004) VALUE ZEROS.            
+013780    03 FILLER                 PIC X(003) VALUE SPACES.            
+013790    03 SAIDA-SITUACAO-CONTA   PIC X(010) VALUE SPACES.            
 016000*----------------------------------------------------------------*
 016100* VARIAVEIS CONTROLE                                              
 016200*----------------------------------------------------------------*
@@ -187,11 +314,37 @@
 016400    03 FS-ENTRADA               PIC X(002) VALUE '00'.            
 016500    03 FS-SAIDA                 PIC X(002) VALUE '00'.            
 016600    03 FS-UUGBF122              PIC X(002) VALUE '00'.            
+016650    03 FS-PARM                  PIC X(002) VALUE '00'.            
+016660    03 FS-CKPT                  PIC X(002) VALUE '00'.
+016665    03 FS-EXTRATO               PIC X(002) VALUE '00'.            
+016666    03 FS-REJEITO               PIC X(002) VALUE '00'.            
+016667    03 FS-SAIDA-TEMP            PIC X(002) VALUE '00'.
+016668    03 FS-EXTRATO-TEMP          PIC X(002) VALUE '00'.
+016669    03 FS-REJEITO-TEMP          PIC X(002) VALUE '00'.
 016700*                                                                 
 017000    03 WS-FIM-UUGBF122          PIC X(001) VALUE 'N'.             
 017100*                                                                 
 017200    03 WS-ORG-ANT               PIC 9(003) VALUE ZEROS.           
 017300    03 WS-LOGO-ANT              PIC 9(003) VALUE ZEROS.           
+017310    03 WS-CONTA-ANT             PIC X(019) VALUE SPACES.         
+017320    03 WS-SALDO-SELECIONADO     PIC 9(011)V99 VALUE ZEROS.       
+017325    03 WS-LIMITE-SALDO-DEVEDOR  PIC 9(011)V99 VALUE ZEROS.       
+017330    03 WS-LOGO-SEQ-ANT          PIC 9(003) VALUE ZEROS.         
+017340    03 WS-PRIMEIRO-REG          PIC X(001) VALUE 'S'.           
+017350       88 WS-1O-REGISTRO               VALUE 'S'.               
+017360    03 WS-QTDE-ESPERADA         PIC 9(009) VALUE ZEROS.           
+017370    03 WS-TRAILER-ENCONTRADO    PIC X(001) VALUE 'N'.             
+017380       88 WS-TRAILER-OK               VALUE 'S'.                  
+017385    03 WS-IND-SELECIONADO       PIC X(001) VALUE 'N'.             
+017386       88 WS-REG-SELECIONADO          VALUE 'S'.                  
+017390*                                                                 
+017391    03 WS-RESTART-CHECKPOINT    PIC X(001) VALUE 'N'.             
+017392       88 WS-EM-RESTART               VALUE 'S'.                  
+017393    03 WS-REG-PENDENTE-SW       PIC X(001) VALUE 'N'.             
+017394       88 WS-EXISTE-REG-PENDENTE      VALUE 'S'.                  
+017396    03 WS-INTERVALO-CKPT        PIC 9(005) VALUE 01000.           
+017397    03 WS-CKPT-QUOC             PIC 9(007) VALUE ZEROS.           
+017398    03 WS-CKPT-RESTO            PIC 9(005) VALUE ZEROS.           
 017400*                                                                 
 017500 01 CONTADORES.                                                   
 017600    03 WS-CONT-REG              PIC 9(007) VALUE ZEROS.           
@@ -199,11 +352,49 @@
 017800    03 WS-CONT-REG-LOGO         PIC 9(007) VALUE ZEROS.           
 017900    03 WS-CONT-LINHAS           PIC 9(002) VALUE 00.              
 018000    03 WS-CONT-PAG              PIC 9(007) VALUE ZEROS.           
+018010    03 WS-CONT-LIDOS            PIC 9(007) VALUE ZEROS.
+018020    03 WS-CONT-SAIDA-TOTAL      PIC 9(007) VALUE ZEROS.
+018030    03 WS-CONT-EXTRATO-TOTAL    PIC 9(007) VALUE ZEROS.
+018040    03 WS-CONT-REJEITO-TOTAL    PIC 9(007) VALUE ZEROS.
+018050    03 WS-CONT-COPIA            PIC 9(007) VALUE ZEROS.
+018060    03 WS-CONT-COPIA-REAL       PIC 9(007) VALUE ZEROS.           
 018100    03 WS-MAX-LINHAS            PIC 9(002) VALUE 60.              
-000000    03 WS-DEV-LOGO              PIC 9(013) VALUE ZEROS.           
-000000    03 WS-DEV-ORG               PIC 9(013) VALUE ZEROS.           
-018400*                                                                 
-018500 01 IMPRESSAO.                                                    
+000000    03 WS-DEV-LOGO              PIC 9(013) VALUE ZEROS.
+000000    03 WS-DEV-ORG               PIC 9(013) VALUE ZEROS.
+018410*
+018420    03 WS-AGING-QTDE-01         PIC 9(007) VALUE ZEROS.
+018430    03 WS-AGING-QTDE-02         PIC 9(007) VALUE ZEROS.
+018440    03 WS-AGING-QTDE-03         PIC 9(007) VALUE ZEROS.
+018450    03 WS-AGING-QTDE-04         PIC 9(007) VALUE ZEROS.
+018460    03 WS-AGING-SALDO-01        PIC 9(011)V99 VALUE ZEROS.
+018470    03 WS-AGING-SALDO-02        PIC 9(011)V99 VALUE ZEROS.
+018480    03 WS-AGING-SALDO-03        PIC 9(011)V99 VALUE ZEROS.
+018490    03 WS-AGING-SALDO-04        PIC 9(011)V99 VALUE ZEROS.
+018492*
+018494    03 WS-BLOQ-QTDE-COM         PIC 9(007) VALUE ZEROS.
+018496    03 WS-BLOQ-SALDO-COM        PIC 9(011)V99 VALUE ZEROS.
+018498    03 WS-BLOQ-QTDE-SEM         PIC 9(007) VALUE ZEROS.
+018500    03 WS-BLOQ-SALDO-SEM        PIC 9(011)V99 VALUE ZEROS.
+018502    03 WS-BLOQ-QTDE-DESC        PIC 9(007) VALUE ZEROS.
+018504    03 WS-BLOQ-SALDO-DESC       PIC 9(011)V99 VALUE ZEROS.
+018400*
+018410*----------------------------------------------------------------*
+018412 01 TABELA-AMCR.
+018414    03 WS-QTDE-ORG-CACHE        PIC 9(003) VALUE ZEROS.
+018416    03 WS-TAB-ORG OCCURS 100 TIMES.
+018418       05 WS-TAB-ORG-CODIGO     PIC 9(003).
+018420       05 WS-TAB-ORG-DESC       PIC X(030).
+018422    03 WS-QTDE-LOGO-CACHE       PIC 9(003) VALUE ZEROS.
+018424    03 WS-TAB-LOGO OCCURS 500 TIMES.
+018426       05 WS-TAB-LOGO-ORG       PIC 9(003).
+018428       05 WS-TAB-LOGO-LOGO      PIC 9(003).
+018430       05 WS-TAB-LOGO-DESC      PIC X(030).
+018432    03 WS-IND-CACHE             PIC 9(003) VALUE ZEROS.
+018434    03 WS-ACHOU-CACHE           PIC X(001) VALUE 'N'.
+018436       88 WS-ACHOU-NO-CACHE        VALUE 'S'.
+018438    03 WS-DATA-PROC-LIDA        PIC X(001) VALUE 'N'.
+018440       88 WS-DATA-PROC-JA-LIDA     VALUE 'S'.
+018500 01 IMPRESSAO.
 019400    03 WS-IMPRIME-TOTAL-REG.                                      
 019500       05 FILLER                  PIC X(028) VALUE                
 019600       'TOTAL DE CONTAS LIDAS.....: '.                            
@@ -223,7 +414,71 @@
 000000    03 WS-IMPRIME-TOTAL-SALDO-LOGO.                               
 000000       05 FILLER                  PIC X(028) VALUE                
 019600       'TOTAL DO SALDO DA LOGO....: '.                            
-000000       05 WS-IMPRIME-SALDO-LOGO   PIC ZZZZZZZZZZ9.99.             
+000000       05 WS-IMPRIME-SALDO-LOGO   PIC ZZZZZZZZZZ9.99.
+019310*-----------AGING DA LOGO POR FAIXA DE DIAS EM ATRASO------------*
+019320    03 WS-IMPRIME-AGING-01.
+019330       05 FILLER                 PIC X(028) VALUE
+019340       'TOTAL AGING 000-030 DIAS..: '.
+019350       05 WS-AGING-IMP-QTDE-01   PIC Z.ZZZ.ZZ9.
+019360       05 FILLER                 PIC X(014) VALUE
+019370       '  SALDO TOT.: '.
+019380       05 WS-AGING-IMP-SALDO-01  PIC ZZZZZZZZZZ9.99.
+019390    03 WS-IMPRIME-AGING-02.
+019400       05 FILLER                 PIC X(028) VALUE
+019410       'TOTAL AGING 031-060 DIAS..: '.
+019420       05 WS-AGING-IMP-QTDE-02   PIC Z.ZZZ.ZZ9.
+019430       05 FILLER                 PIC X(014) VALUE
+019440       '  SALDO TOT.: '.
+019450       05 WS-AGING-IMP-SALDO-02  PIC ZZZZZZZZZZ9.99.
+019460    03 WS-IMPRIME-AGING-03.
+019470       05 FILLER                 PIC X(028) VALUE
+019480       'TOTAL AGING 061-090 DIAS..: '.
+019490       05 WS-AGING-IMP-QTDE-03   PIC Z.ZZZ.ZZ9.
+019500       05 FILLER                 PIC X(014) VALUE
+019510       '  SALDO TOT.: '.
+019520       05 WS-AGING-IMP-SALDO-03  PIC ZZZZZZZZZZ9.99.
+019530    03 WS-IMPRIME-AGING-04.
+019540       05 FILLER                 PIC X(028) VALUE
+019550       'TOTAL AGING 091+    DIAS..: '.
+019560       05 WS-AGING-IMP-QTDE-04   PIC Z.ZZZ.ZZ9.
+019570       05 FILLER                 PIC X(014) VALUE
+019580       '  SALDO TOT.: '.
+019590       05 WS-AGING-IMP-SALDO-04  PIC ZZZZZZZZZZ9.99.
+019600*---------FIM AGING DA LOGO POR FAIXA DE DIAS EM ATRASO----------*
+019610*-----------STATUS DE BLOQUEIO DE CANCELAMENTO DA LOGO-----------*
+019620    03 WS-IMPRIME-BLOQ-COM.
+019630       05 FILLER                 PIC X(028) VALUE
+019640       'COM BLOQ. CANCELAMENTO....: '.
+019650       05 WS-BLOQ-IMP-QTDE-COM   PIC Z.ZZZ.ZZ9.
+019660       05 FILLER                 PIC X(014) VALUE
+019670       '  SALDO TOT.: '.
+019680       05 WS-BLOQ-IMP-SALDO-COM  PIC ZZZZZZZZZZ9.99.
+019690    03 WS-IMPRIME-BLOQ-SEM.
+019700       05 FILLER                 PIC X(028) VALUE
+019710       'SEM BLOQ. CANCELAMENTO....: '.
+019720       05 WS-BLOQ-IMP-QTDE-SEM   PIC Z.ZZZ.ZZ9.
+019730       05 FILLER                 PIC X(014) VALUE
+019740       '  SALDO TOT.: '.
+019750       05 WS-BLOQ-IMP-SALDO-SEM  PIC ZZZZZZZZZZ9.99.
+019760    03 WS-IMPRIME-BLOQ-DESC.
+019770       05 FILLER                 PIC X(028) VALUE
+019780       'CONTAS DESCONSIGNADAS.....: '.
+019790       05 WS-BLOQ-IMP-QTDE-DESC  PIC Z.ZZZ.ZZ9.
+019800       05 FILLER                 PIC X(014) VALUE
+019810       '  SALDO TOT.: '.
+019820       05 WS-BLOQ-IMP-SALDO-DESC PIC ZZZZZZZZZZ9.99.
+019830*---------FIM STATUS DE BLOQUEIO DE CANCELAMENTO DA LOGO---------*
+020610    03 WS-IMPRIME-DISCREPANCIA.
+020620       05 FILLER                  PIC X(050) VALUE                
+020630       '*** DIVERGENCIA TRAILER UUGBF122 - CONTAS ESPERADAS: '.    
+020640       05 WS-IMPRIME-QTDE-ESPERADA PIC ZZZ.ZZZ.ZZ9.                
+020650       05 FILLER                  PIC X(014) VALUE                
+020660       '  PROCESSADAS: '.                                         
+020670       05 WS-IMPRIME-QTDE-OBTIDA  PIC ZZZ.ZZZ.ZZ9.                  
+020680       05 FILLER                  PIC X(005) VALUE ' ***'.        
+020690    03 WS-IMPRIME-SEM-TRAILER.                                     
+020700       05 FILLER                  PIC X(060) VALUE                
+020710      '*** ARQUIVO UUGBF122 SEM TRAILER - POSSIVEL TRUNCADO ***'.
 020600*----------------------------------------------------------------*
 020700* VARIAVEIS PARA MONTAGEM DA DATA E HORA DE CRIACAO DO ARQUIVOS   
 020800*----------------------------------------------------------------*
@@ -247,6 +502,13 @@
 022600       05 WS-MES-PROC-DATA       PIC 9(002) VALUE ZEROS.          
 022700       05 WS-ANO-PROC-DATA       PIC 9(004) VALUE ZEROS.          
 022800*----------------------------------------------------------------*
+022710    03 WS-ANO-PROC-JULIANO       PIC 9(004) VALUE ZEROS.          
+022720    03 WS-DIA-PROC-JULIANO       PIC 9(003) VALUE ZEROS.          
+022730    03 WS-JULIANO-ULT-COMPRA     PIC 9(007) VALUE ZEROS.          
+022740    03 WS-ANO-ULT-COMPRA-JUL     PIC 9(004) VALUE ZEROS.          
+022750    03 WS-DIA-ULT-COMPRA-JUL     PIC 9(003) VALUE ZEROS.          
+022760    03 WS-DIAS-DESDE-ULT-COMPRA  PIC S9(006) VALUE ZEROS.         
+022800*----------------------------------------------------------------*
 022900*            BOOKS  PARA  ACESSO  AOS ARQUIVOS                   *
 023000*----------------------------------------------------------------*
 023100*                                                                 
@@ -274,13 +536,50 @@
 025700     MOVE WS-DEV-LOGO           TO WS-IMPRIME-SALDO-LOGO.         
 025700     MOVE WS-DEV-ORG            TO WS-IMPRIME-SALDO-ORG.          
 000000*                                                                 
-038300     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-REG-LOGO.         
-038300     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-TOTAL-SALDO-LOGO. 
-000000*                                                                 
-038400     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-REG-ORG.          
-038400     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-TOTAL-SALDO-ORG.  
+038300     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-REG-LOGO.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+038300     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-TOTAL-SALDO-LOGO.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+000000*
+038310     MOVE WS-AGING-QTDE-01      TO WS-AGING-IMP-QTDE-01.
+038311     MOVE WS-AGING-SALDO-01     TO WS-AGING-IMP-SALDO-01.
+038312     MOVE WS-AGING-QTDE-02      TO WS-AGING-IMP-QTDE-02.
+038313     MOVE WS-AGING-SALDO-02     TO WS-AGING-IMP-SALDO-02.
+038314     MOVE WS-AGING-QTDE-03      TO WS-AGING-IMP-QTDE-03.
+038315     MOVE WS-AGING-SALDO-03     TO WS-AGING-IMP-SALDO-03.
+038316     MOVE WS-AGING-QTDE-04      TO WS-AGING-IMP-QTDE-04.
+038317     MOVE WS-AGING-SALDO-04     TO WS-AGING-IMP-SALDO-04.
+038318     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-AGING-01.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+038319     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-AGING-02.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+038320     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-AGING-03.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+038321     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-AGING-04.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+000000*
+038322     MOVE WS-BLOQ-QTDE-COM      TO WS-BLOQ-IMP-QTDE-COM.
+038323     MOVE WS-BLOQ-SALDO-COM     TO WS-BLOQ-IMP-SALDO-COM.
+038324     MOVE WS-BLOQ-QTDE-SEM      TO WS-BLOQ-IMP-QTDE-SEM.
+038325     MOVE WS-BLOQ-SALDO-SEM     TO WS-BLOQ-IMP-SALDO-SEM.
+038326     MOVE WS-BLOQ-QTDE-DESC     TO WS-BLOQ-IMP-QTDE-DESC.
+038327     MOVE WS-BLOQ-SALDO-DESC    TO WS-BLOQ-IMP-SALDO-DESC.
+038328     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-BLOQ-COM.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+038329     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-BLOQ-SEM.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+038330     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-BLOQ-DESC.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+000000*
+038400     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-REG-ORG.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+038400     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-TOTAL-SALDO-ORG.
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
 000000*                                                                 
 025800     WRITE SAIDA-RELATORIO      FROM WS-IMPRIME-TOTAL-REG.        
+000000     ADD 1                        TO WS-CONT-SAIDA-TOTAL.
+025850*                                                                 
+025870     PERFORM VALIDA-TRAILER     THRU VALIDA-TRAILER-FIM.          
 025900*                                                                 
 026000     PERFORM FECHAR-ARQUIVOS    THRU FECHAR-ARQUIVOS-FIM.         
 026100*                                                                 
@@ -309,8 +608,95 @@
 018300     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
 018400     END-IF.                                                      
 020000*                                                                 
+018410*---------DETECCAO E RETOMADA DE CHECKPOINT ANTERIOR-------------*
+018420     MOVE 'OPCK'              TO WS-ABEND-LOCATION.               
+018430     OPEN INPUT CKPT.                                             
+018440     IF FS-CKPT = '00'                                            
+018450     ,  READ CKPT                                                 
+018460     ,  IF FS-CKPT = '00'                                         
+018470     ,  ,  SET WS-EM-RESTART          TO TRUE                     
+018480     ,  ,  MOVE CKPT-CONT-REG         TO WS-CONT-REG              
+018490     ,  ,  MOVE CKPT-CONT-REG-ORG     TO WS-CONT-REG-ORG          
+018500     ,  ,  MOVE CKPT-CONT-REG-LOGO    TO WS-CONT-REG-LOGO         
+018510     ,  ,  MOVE CKPT-DEV-ORG          TO WS-DEV-ORG               
+018520     ,  ,  MOVE CKPT-DEV-LOGO         TO WS-DEV-LOGO              
+018530     ,  ,  MOVE CKPT-SAIDA-ORG        TO SAIDA-ORG               
+018540     ,  ,  MOVE CKPT-SAIDA-LOGO       TO SAIDA-LOGO               
+018550     ,  ,  MOVE CKPT-LOGO-SEQ-ANT     TO WS-LOGO-SEQ-ANT          
+018560     ,  ,  MOVE CKPT-CONTA-ANT        TO WS-CONTA-ANT
+018571     ,  ,  MOVE CKPT-CONT-PAG         TO WS-CONT-PAG
+018581     ,  ,  MOVE CKPT-CONT-LIDOS      TO WS-CONT-LIDOS             
+018582     ,  ,  MOVE CKPT-SAIDA-TOTAL     TO WS-CONT-SAIDA-TOTAL       
+018583     ,  ,  MOVE CKPT-EXTRATO-TOTAL   TO WS-CONT-EXTRATO-TOTAL     
+018584     ,  ,  MOVE CKPT-REJEITO-TOTAL   TO WS-CONT-REJEITO-TOTAL     
+018572     ,  ,  MOVE CKPT-AGING-QTDE-01    TO WS-AGING-QTDE-01
+018573     ,  ,  MOVE CKPT-AGING-SALDO-01   TO WS-AGING-SALDO-01
+018574     ,  ,  MOVE CKPT-AGING-QTDE-02    TO WS-AGING-QTDE-02
+018575     ,  ,  MOVE CKPT-AGING-SALDO-02   TO WS-AGING-SALDO-02
+018576     ,  ,  MOVE CKPT-AGING-QTDE-03    TO WS-AGING-QTDE-03
+018577     ,  ,  MOVE CKPT-AGING-SALDO-03   TO WS-AGING-SALDO-03
+018578     ,  ,  MOVE CKPT-AGING-QTDE-04    TO WS-AGING-QTDE-04
+018579     ,  ,  MOVE CKPT-AGING-SALDO-04   TO WS-AGING-SALDO-04
+018581     ,  ,  MOVE CKPT-BLOQ-QTDE-COM    TO WS-BLOQ-QTDE-COM
+018582     ,  ,  MOVE CKPT-BLOQ-SALDO-COM   TO WS-BLOQ-SALDO-COM
+018583     ,  ,  MOVE CKPT-BLOQ-QTDE-SEM    TO WS-BLOQ-QTDE-SEM
+018584     ,  ,  MOVE CKPT-BLOQ-SALDO-SEM   TO WS-BLOQ-SALDO-SEM
+018585     ,  ,  MOVE CKPT-BLOQ-QTDE-DESC   TO WS-BLOQ-QTDE-DESC
+018586     ,  ,  MOVE CKPT-BLOQ-SALDO-DESC  TO WS-BLOQ-SALDO-DESC
+018587     ,  ,  MOVE 'N'                   TO WS-PRIMEIRO-REG
+018590     ,  END-IF                                                    
+018600     ,  CLOSE CKPT                                                
+018610     END-IF.                                                      
+018620*                                                                 
+018630     IF WS-EM-RESTART                                             
+018640     ,  PERFORM REPOSICIONA-UUGBF122 THRU REPOSICIONA-UUGBF122-FIM
+018650     ,          UNTIL UUGBF122-LOGO  > WS-LOGO-SEQ-ANT            
+018651     ,          OR   (UUGBF122-LOGO  = WS-LOGO-SEQ-ANT AND        
+018652                          UUGBF122-CONTA > WS-CONTA-ANT)          
+018660     ,          OR    WS-FIM-UUGBF122 = 'S'                       
+018670     ,  IF WS-FIM-UUGBF122 NOT = 'S'                              
+018675     ,  ,  SET WS-EXISTE-REG-PENDENTE TO TRUE                     
+018678     ,  END-IF                                                    
+018680     END-IF.                                                      
+018690*--------FIM DETECCAO E RETOMADA DE CHECKPOINT ANTERIOR----------*
+020010     MOVE 'OPPM'              TO WS-ABEND-LOCATION.               
+020020     OPEN INPUT PARM.                                             
+020030     IF FS-PARM NOT EQUAL '00'                                    
+020040     ,  DISPLAY '**************************'                      
+020050     ,  DISPLAY '**************************'                      
+020060     ,  DISPLAY '** OPEN ERROR PARM        **'                    
+020070     ,  DISPLAY '** STATUS = ' FS-PARM                            
+020080     ,  DISPLAY '**************************'                      
+020090     ,  DISPLAY '**************************'                      
+020100     ,  MOVE 'ERRO OPEN PARM  '   TO WS-ABENDMSG8                  
+020110     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
+020120     END-IF.                                                      
+020130*                                                                 
+020140     MOVE 'RDPM'              TO WS-ABEND-LOCATION.               
+020150     READ PARM.                                                   
+020160     IF FS-PARM NOT EQUAL '00'                                    
+020170     ,  DISPLAY '**************************'                      
+020180     ,  DISPLAY '**************************'                      
+020190     ,  DISPLAY '** READ ERROR PARM        **'                    
+020200     ,  DISPLAY '** STATUS = ' FS-PARM                            
+020210     ,  DISPLAY '**************************'                      
+020220     ,  DISPLAY '**************************'                      
+020230     ,  MOVE 'ERRO READ PARM  '   TO WS-ABENDMSG8                  
+020240     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
+020250     END-IF.                                                      
+020260     MOVE PARM-LIMITE-SALDO-DEVEDOR  TO WS-LIMITE-SALDO-DEVEDOR.  
+020270     MOVE WS-LIMITE-SALDO-DEVEDOR    TO WS-IMPRIME-LIMITE.        
+020280*                                                                 
+020290     MOVE 'CLPM'              TO WS-ABEND-LOCATION.               
+020300     CLOSE PARM.                                                  
+020310*                                                                 
 026500     MOVE 'OPSD'                     TO WS-ABEND-LOCATION.        
-026600     OPEN OUTPUT SAIDA.                                           
+026550     IF WS-EM-RESTART                                             
+026555     ,  PERFORM REPOSICIONA-SAIDA THRU REPOSICIONA-SAIDA-FIM
+026560     ,  OPEN EXTEND SAIDA                                         
+026570     ELSE                                                         
+026580     ,  OPEN OUTPUT SAIDA                                         
+026590     END-IF.                                                      
 026700     IF FS-SAIDA NOT EQUAL '00'                                   
 026800     ,  DISPLAY '*************************'                       
 026900     ,  DISPLAY '*************************'                       
@@ -322,8 +708,201 @@
 027500     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
 027600     END-IF.                                                      
 027700*                                                                 
+027710     MOVE 'OPEX'                     TO WS-ABEND-LOCATION.        
+027720     IF WS-EM-RESTART                                             
+027725     ,  PERFORM REPOSICIONA-EXTRATO THRU REPOSICIONA-EXTRATO-FIM
+027730     ,  OPEN EXTEND EXTRATO                                       
+027740     ELSE                                                         
+027750     ,  OPEN OUTPUT EXTRATO                                       
+027760     END-IF.                                                      
+027770     IF FS-EXTRATO NOT EQUAL '00'                                 
+027780     ,  DISPLAY '*************************'                      
+027790     ,  DISPLAY '*************************'                      
+027800     ,  DISPLAY '** OPEN ERROR EXTRATO **'                        
+027810     ,  DISPLAY '** STATUS = ' FS-EXTRATO                         
+027820     ,  DISPLAY '*************************'                      
+027830     ,  DISPLAY '*************************'                      
+027840     ,  MOVE 'ERRO OPEN EXTR  '   TO WS-ABENDMSG8                 
+027850     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
+027860     END-IF.                                                      
+027870*                                                                 
+027880     MOVE 'OPRJ'                     TO WS-ABEND-LOCATION.        
+027890     IF WS-EM-RESTART                                             
+027895     ,  PERFORM REPOSICIONA-REJEITO THRU REPOSICIONA-REJEITO-FIM
+027900     ,  OPEN EXTEND REJEITO                                       
+027910     ELSE                                                         
+027920     ,  OPEN OUTPUT REJEITO                                       
+027930     END-IF.                                                      
+027940     IF FS-REJEITO NOT EQUAL '00'                                 
+027950     ,  DISPLAY '*************************'                      
+027960     ,  DISPLAY '*************************'                      
+027970     ,  DISPLAY '** OPEN ERROR REJEITO **'                        
+027980     ,  DISPLAY '** STATUS = ' FS-REJEITO                         
+027990     ,  DISPLAY '*************************'                      
+028000     ,  DISPLAY '*************************'                      
+028010     ,  MOVE 'ERRO OPEN REJ   '   TO WS-ABENDMSG8                 
+028020     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
+028030     END-IF.                                                      
+028040*                                                                 
 020100 ABRIR-ARQUIVOS-FIM. EXIT.                                        
 029500*------------------FIM DA ABERTURA DOS ARQUIVOS                   
+029510*-----------REPOSICIONAMENTO DO UUGBF122 PARA RESTART------------*
+029520 REPOSICIONA-UUGBF122.                                            
+029530     MOVE 'RDUR'                    TO WS-ABEND-LOCATION.         
+029540     READ UUGBF122.                                               
+029550     IF FS-UUGBF122 NOT = ZEROS                                   
+029560     ,  IF FS-UUGBF122 NOT = 10                                   
+029570     ,  ,  DISPLAY '*************************'                    
+029580     ,  ,  DISPLAY '**  READ UUGBF122 RESTART **'                 
+029590     ,  ,  DISPLAY '** STATUS = ' FS-UUGBF122                     
+029600     ,  ,  DISPLAY '*************************'                    
+029610     ,  PERFORM CCSI-ABEND        THRU CCSI-ABEND-EXIT            
+029620     END-IF.                                                      
+029630     IF FS-UUGBF122 = 10                                          
+029640     ,  MOVE 'S'              TO WS-FIM-UUGBF122                  
+029650     END-IF.                                                      
+029660 REPOSICIONA-UUGBF122-FIM. EXIT.                                  
+029670*--------FIM REPOSICIONAMENTO DO UUGBF122 PARA RESTART-----------*
+029671*----------------------------------------------------------------*
+029672*--REPOSICIONAMENTO DO SAIDA PARA RESTART: TRUNCA PARA O TOTAL DE*
+029673*--REGISTROS GRAVADOS ATE O ULTIMO CHECKPOINT, EVITANDO DUPLICACA*
+029674 REPOSICIONA-SAIDA.
+029675     MOVE 'OPS2'                    TO WS-ABEND-LOCATION.
+029676     OPEN INPUT SAIDA.
+029677     IF FS-SAIDA NOT = '00'
+029678     ,  DISPLAY '*************************'
+029679     ,  DISPLAY '** OPEN ERROR SAIDA RST **'
+029680     ,  DISPLAY '** STATUS = ' FS-SAIDA
+029681     ,  DISPLAY '*************************'
+029682     ,  MOVE 'ERRO OPEN SAIDA2'   TO WS-ABENDMSG8
+029683     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT
+029684     END-IF.
+029685     MOVE 'OPST'                    TO WS-ABEND-LOCATION.
+029686     OPEN OUTPUT SAIDA-TEMP.
+029687     MOVE ZEROS                     TO WS-CONT-COPIA.
+029688     PERFORM UNTIL WS-CONT-COPIA = WS-CONT-SAIDA-TOTAL
+029689     ,          OR FS-SAIDA = '10'
+029690     ,  READ SAIDA NEXT RECORD
+029691     ,    AT END     MOVE '10'            TO FS-SAIDA
+029692     ,    NOT AT END MOVE SAIDA-RELATORIO TO SAIDA-TEMP-REC
+029693     ,                WRITE SAIDA-TEMP-REC
+029694     ,                ADD 1               TO WS-CONT-COPIA
+029695     ,  END-READ
+029696     END-PERFORM.
+029693     MOVE WS-CONT-COPIA             TO WS-CONT-COPIA-REAL.        
+029697     MOVE 'CLST'                    TO WS-ABEND-LOCATION.
+029698     CLOSE SAIDA.
+029699     CLOSE SAIDA-TEMP.
+029700     MOVE 'OPSO'                    TO WS-ABEND-LOCATION.
+029701     OPEN OUTPUT SAIDA.
+029702     OPEN INPUT SAIDA-TEMP.
+029703     MOVE ZEROS                     TO WS-CONT-COPIA.
+029704     PERFORM UNTIL WS-CONT-COPIA = WS-CONT-COPIA-REAL             
+029701     ,          OR FS-SAIDA = '10'                                
+029705     ,  READ SAIDA-TEMP NEXT RECORD                               
+029703     ,    AT END     MOVE '10'            TO FS-SAIDA             
+029706     ,    NOT AT END MOVE SAIDA-TEMP-REC TO SAIDA-RELATORIO       
+029707     ,                WRITE SAIDA-RELATORIO                       
+029708     ,                ADD 1               TO WS-CONT-COPIA        
+029707     ,  END-READ                                                  
+029709     END-PERFORM.                                                 
+029710     MOVE 'CLS2'                    TO WS-ABEND-LOCATION.
+029711     CLOSE SAIDA-TEMP.
+029712     CLOSE SAIDA.
+029713 REPOSICIONA-SAIDA-FIM. EXIT.
+029714*----------------------------------------------------------------*
+029715*--REPOSICIONAMENTO DO EXTRATO PARA RESTART: MESMA TECNICA-------*
+029716 REPOSICIONA-EXTRATO.
+029717     MOVE 'OPE2'                    TO WS-ABEND-LOCATION.
+029718     OPEN INPUT EXTRATO.
+029719     IF FS-EXTRATO NOT = '00'
+029720     ,  DISPLAY '*************************'
+029721     ,  DISPLAY '** OPEN ERROR EXTR RST  **'
+029722     ,  DISPLAY '** STATUS = ' FS-EXTRATO
+029723     ,  DISPLAY '*************************'
+029724     ,  MOVE 'ERRO OPEN EXTR2'   TO WS-ABENDMSG8
+029725     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT
+029726     END-IF.
+029727     MOVE 'OPET'                    TO WS-ABEND-LOCATION.
+029728     OPEN OUTPUT EXTRATO-TEMP.
+029729     MOVE ZEROS                     TO WS-CONT-COPIA.
+029730     PERFORM UNTIL WS-CONT-COPIA = WS-CONT-EXTRATO-TOTAL
+029731     ,          OR FS-EXTRATO = '10'
+029732     ,  READ EXTRATO NEXT RECORD
+029733     ,    AT END     MOVE '10'              TO FS-EXTRATO
+029734     ,    NOT AT END MOVE EXTRATO-REGISTRO   TO EXTRATO-TEMP-REC
+029735     ,                WRITE EXTRATO-TEMP-REC
+029736     ,                ADD 1                 TO WS-CONT-COPIA
+029737     ,  END-READ
+029738     END-PERFORM.
+029739     MOVE WS-CONT-COPIA             TO WS-CONT-COPIA-REAL.        
+029739     MOVE 'CLET'                    TO WS-ABEND-LOCATION.
+029740     CLOSE EXTRATO.
+029741     CLOSE EXTRATO-TEMP.
+029742     MOVE 'OPEO'                    TO WS-ABEND-LOCATION.
+029743     OPEN OUTPUT EXTRATO.
+029744     OPEN INPUT EXTRATO-TEMP.
+029745     MOVE ZEROS                     TO WS-CONT-COPIA.
+029746     PERFORM UNTIL WS-CONT-COPIA = WS-CONT-COPIA-REAL
+029747     ,          OR FS-EXTRATO = '10'                              
+029747     ,  READ EXTRATO-TEMP NEXT RECORD
+029748     ,    AT END     MOVE '10'              TO FS-EXTRATO         
+029748     ,    NOT AT END MOVE EXTRATO-TEMP-REC TO EXTRATO-REGISTRO
+029749     ,                WRITE EXTRATO-REGISTRO
+029750     ,                ADD 1                 TO WS-CONT-COPIA
+029750     ,  END-READ                                                  
+029751     END-PERFORM.
+029752     MOVE 'CLE2'                    TO WS-ABEND-LOCATION.
+029753     CLOSE EXTRATO-TEMP.
+029754     CLOSE EXTRATO.
+029755 REPOSICIONA-EXTRATO-FIM. EXIT.
+029756*----------------------------------------------------------------*
+029757*--REPOSICIONAMENTO DO REJEITO PARA RESTART: MESMA TECNICA-------*
+029758 REPOSICIONA-REJEITO.
+029759     MOVE 'OPR2'                    TO WS-ABEND-LOCATION.
+029760     OPEN INPUT REJEITO.
+029761     IF FS-REJEITO NOT = '00'
+029762     ,  DISPLAY '*************************'
+029763     ,  DISPLAY '** OPEN ERROR REJ  RST  **'
+029764     ,  DISPLAY '** STATUS = ' FS-REJEITO
+029765     ,  DISPLAY '*************************'
+029766     ,  MOVE 'ERRO OPEN REJ2 '   TO WS-ABENDMSG8
+029767     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT
+029768     END-IF.
+029769     MOVE 'OPRT'                    TO WS-ABEND-LOCATION.
+029770     OPEN OUTPUT REJEITO-TEMP.
+029771     MOVE ZEROS                     TO WS-CONT-COPIA.
+029772     PERFORM UNTIL WS-CONT-COPIA = WS-CONT-REJEITO-TOTAL
+029773     ,          OR FS-REJEITO = '10'
+029774     ,  READ REJEITO NEXT RECORD
+029775     ,    AT END     MOVE '10'              TO FS-REJEITO
+029776     ,    NOT AT END MOVE REJEITO-REGISTRO   TO REJEITO-TEMP-REC
+029777     ,                WRITE REJEITO-TEMP-REC
+029778     ,                ADD 1                 TO WS-CONT-COPIA
+029779     ,  END-READ
+029780     END-PERFORM.
+029781     MOVE WS-CONT-COPIA             TO WS-CONT-COPIA-REAL.        
+029781     MOVE 'CLRT'                    TO WS-ABEND-LOCATION.
+029782     CLOSE REJEITO.
+029783     CLOSE REJEITO-TEMP.
+029784     MOVE 'OPRO'                    TO WS-ABEND-LOCATION.
+029785     OPEN OUTPUT REJEITO.
+029786     OPEN INPUT REJEITO-TEMP.
+029787     MOVE ZEROS                     TO WS-CONT-COPIA.
+029788     PERFORM UNTIL WS-CONT-COPIA = WS-CONT-COPIA-REAL
+029789     ,          OR FS-REJEITO = '10'                              
+029789     ,  READ REJEITO-TEMP NEXT RECORD
+029790     ,    AT END     MOVE '10'              TO FS-REJEITO         
+029790     ,    NOT AT END MOVE REJEITO-TEMP-REC TO REJEITO-REGISTRO
+029791     ,                WRITE REJEITO-REGISTRO
+029792     ,                ADD 1                 TO WS-CONT-COPIA
+029792     ,  END-READ                                                  
+029793     END-PERFORM.
+029794     MOVE 'CLR2'                    TO WS-ABEND-LOCATION.
+029795     CLOSE REJEITO-TEMP.
+029796     CLOSE REJEITO.
+029797 REPOSICIONA-REJEITO-FIM. EXIT.
+029798*----------------------------------------------------------------*
 041400*----------------------------------------------------------------*
 041500 PROCESSA.                                                        
 041600*                                                                 
@@ -336,36 +915,123 @@
 025700     ,   MOVE WS-DEV-LOGO       TO WS-IMPRIME-SALDO-LOGO          
 025700     ,   MOVE WS-DEV-ORG        TO WS-IMPRIME-SALDO-ORG           
 043500     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-REG-LOGO          
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
 038300     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-TOTAL-SALDO-LOGO  
-043700     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-REG-ORG           
-038300     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-TOTAL-SALDO-ORG   
-043900     ,   MOVE 0 TO WS-CONT-REG-ORG                                
-044000     ,   MOVE 0 TO WS-CONT-REG-LOGO                               
-044100     ,   MOVE 0 TO WS-CONT-LINHAS                                 
-044000     ,   MOVE 0 TO WS-DEV-LOGO                                    
-044100     ,   MOVE 0 TO WS-DEV-ORG                                     
-044500     ,   PERFORM MONTAR-CABECALHO                                 
-044600     ,           THRU MONTAR-CABECALHO-EXIT                       
-044700     END-IF.                                                      
-044800     IF  SAIDA-LOGO    NOT EQUAL WS-LOGO-ANT                      
-044900     AND WS-LOGO-ANT   NOT EQUAL ZEROS                            
-045000     ,   MOVE WS-CONT-REG-LOGO TO WS-REG-LOGO                     
-025700     ,   MOVE WS-DEV-LOGO      TO WS-IMPRIME-SALDO-LOGO           
-045100     ,   WRITE SAIDA-RELATORIO FROM WS-IMPRIME-REG-LOGO           
-045300     ,   WRITE SAIDA-RELATORIO FROM WS-IMPRIME-TOTAL-SALDO-LOGO   
-045500     ,   MOVE 0 TO WS-CONT-REG-LOGO                               
-045600     ,   MOVE 0 TO WS-CONT-LINHAS                                 
-044000     ,   MOVE 0 TO WS-DEV-LOGO                                    
-045900     ,   PERFORM MONTAR-CABECALHO                                 
-046000     ,           THRU MONTAR-CABECALHO-EXIT                       
-046100     END-IF.                                                      
-046200     PERFORM INICIO-REL THRU FIM-REL.                             
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+043710     ,   MOVE WS-AGING-QTDE-01  TO WS-AGING-IMP-QTDE-01
+043711     ,   MOVE WS-AGING-SALDO-01 TO WS-AGING-IMP-SALDO-01
+043712     ,   MOVE WS-AGING-QTDE-02  TO WS-AGING-IMP-QTDE-02
+043713     ,   MOVE WS-AGING-SALDO-02 TO WS-AGING-IMP-SALDO-02
+043714     ,   MOVE WS-AGING-QTDE-03  TO WS-AGING-IMP-QTDE-03
+043715     ,   MOVE WS-AGING-SALDO-03 TO WS-AGING-IMP-SALDO-03
+043716     ,   MOVE WS-AGING-QTDE-04  TO WS-AGING-IMP-QTDE-04
+043717     ,   MOVE WS-AGING-SALDO-04 TO WS-AGING-IMP-SALDO-04
+043718     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-AGING-01
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+043719     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-AGING-02
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+043720     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-AGING-03
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+043721     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-AGING-04
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+043722     ,   MOVE WS-BLOQ-QTDE-COM   TO WS-BLOQ-IMP-QTDE-COM
+043723     ,   MOVE WS-BLOQ-SALDO-COM  TO WS-BLOQ-IMP-SALDO-COM
+043724     ,   MOVE WS-BLOQ-QTDE-SEM   TO WS-BLOQ-IMP-QTDE-SEM
+043725     ,   MOVE WS-BLOQ-SALDO-SEM  TO WS-BLOQ-IMP-SALDO-SEM
+043726     ,   MOVE WS-BLOQ-QTDE-DESC  TO WS-BLOQ-IMP-QTDE-DESC
+043727     ,   MOVE WS-BLOQ-SALDO-DESC TO WS-BLOQ-IMP-SALDO-DESC
+043728     ,   WRITE SAIDA-RELATORIO   FROM WS-IMPRIME-BLOQ-COM
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+043729     ,   WRITE SAIDA-RELATORIO   FROM WS-IMPRIME-BLOQ-SEM
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+043730     ,   WRITE SAIDA-RELATORIO   FROM WS-IMPRIME-BLOQ-DESC
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+043700     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-REG-ORG
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+038300     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-TOTAL-SALDO-ORG
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+043900     ,   MOVE 0 TO WS-CONT-REG-ORG
+044000     ,   MOVE 0 TO WS-CONT-REG-LOGO
+044100     ,   MOVE 0 TO WS-CONT-LINHAS
+044000     ,   MOVE 0 TO WS-DEV-LOGO
+044100     ,   MOVE 0 TO WS-DEV-ORG
+044110     ,   MOVE 0 TO WS-AGING-QTDE-01  WS-AGING-QTDE-02
+044111     ,             WS-AGING-QTDE-03  WS-AGING-QTDE-04
+044112     ,             WS-AGING-SALDO-01 WS-AGING-SALDO-02
+044113     ,             WS-AGING-SALDO-03 WS-AGING-SALDO-04
+044120     ,   MOVE 0 TO WS-BLOQ-QTDE-COM  WS-BLOQ-QTDE-SEM
+044121     ,             WS-BLOQ-QTDE-DESC WS-BLOQ-SALDO-COM
+044122     ,             WS-BLOQ-SALDO-SEM WS-BLOQ-SALDO-DESC
+044500     ,   PERFORM MONTAR-CABECALHO
+044600     ,           THRU MONTAR-CABECALHO-EXIT
+044700     END-IF.
+044800     IF  SAIDA-LOGO    NOT EQUAL WS-LOGO-ANT
+044900     AND WS-LOGO-ANT   NOT EQUAL ZEROS
+045000     ,   MOVE WS-CONT-REG-LOGO TO WS-REG-LOGO
+025700     ,   MOVE WS-DEV-LOGO      TO WS-IMPRIME-SALDO-LOGO
+045100     ,   WRITE SAIDA-RELATORIO FROM WS-IMPRIME-REG-LOGO
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+045300     ,   WRITE SAIDA-RELATORIO FROM WS-IMPRIME-TOTAL-SALDO-LOGO
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+045310     ,   MOVE WS-AGING-QTDE-01  TO WS-AGING-IMP-QTDE-01
+045311     ,   MOVE WS-AGING-SALDO-01 TO WS-AGING-IMP-SALDO-01
+045312     ,   MOVE WS-AGING-QTDE-02  TO WS-AGING-IMP-QTDE-02
+045313     ,   MOVE WS-AGING-SALDO-02 TO WS-AGING-IMP-SALDO-02
+045314     ,   MOVE WS-AGING-QTDE-03  TO WS-AGING-IMP-QTDE-03
+045315     ,   MOVE WS-AGING-SALDO-03 TO WS-AGING-IMP-SALDO-03
+045316     ,   MOVE WS-AGING-QTDE-04  TO WS-AGING-IMP-QTDE-04
+045317     ,   MOVE WS-AGING-SALDO-04 TO WS-AGING-IMP-SALDO-04
+045318     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-AGING-01
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+045319     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-AGING-02
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+045320     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-AGING-03
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+045321     ,   WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-AGING-04
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+045322     ,   MOVE WS-BLOQ-QTDE-COM   TO WS-BLOQ-IMP-QTDE-COM
+045323     ,   MOVE WS-BLOQ-SALDO-COM  TO WS-BLOQ-IMP-SALDO-COM
+045324     ,   MOVE WS-BLOQ-QTDE-SEM   TO WS-BLOQ-IMP-QTDE-SEM
+045325     ,   MOVE WS-BLOQ-SALDO-SEM  TO WS-BLOQ-IMP-SALDO-SEM
+045326     ,   MOVE WS-BLOQ-QTDE-DESC  TO WS-BLOQ-IMP-QTDE-DESC
+045327     ,   MOVE WS-BLOQ-SALDO-DESC TO WS-BLOQ-IMP-SALDO-DESC
+045328     ,   WRITE SAIDA-RELATORIO   FROM WS-IMPRIME-BLOQ-COM
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+045329     ,   WRITE SAIDA-RELATORIO   FROM WS-IMPRIME-BLOQ-SEM
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+045330     ,   WRITE SAIDA-RELATORIO   FROM WS-IMPRIME-BLOQ-DESC
+000000     ,   ADD 1                    TO WS-CONT-SAIDA-TOTAL
+045500     ,   MOVE 0 TO WS-CONT-REG-LOGO
+045600     ,   MOVE 0 TO WS-CONT-LINHAS
+044000     ,   MOVE 0 TO WS-DEV-LOGO
+045610     ,   MOVE 0 TO WS-AGING-QTDE-01  WS-AGING-QTDE-02
+045611     ,             WS-AGING-QTDE-03  WS-AGING-QTDE-04
+045612     ,             WS-AGING-SALDO-01 WS-AGING-SALDO-02
+045613     ,             WS-AGING-SALDO-03 WS-AGING-SALDO-04
+045620     ,   MOVE 0 TO WS-BLOQ-QTDE-COM  WS-BLOQ-QTDE-SEM
+045621     ,             WS-BLOQ-QTDE-DESC WS-BLOQ-SALDO-COM
+045622     ,             WS-BLOQ-SALDO-SEM WS-BLOQ-SALDO-DESC
+045900     ,   PERFORM MONTAR-CABECALHO
+046000     ,           THRU MONTAR-CABECALHO-EXIT
+046100     END-IF.
+046150     IF WS-REG-SELECIONADO                                         
+046200     ,  PERFORM INICIO-REL THRU FIM-REL                             
+046210     ,  DIVIDE WS-CONT-REG BY WS-INTERVALO-CKPT                      
+046220     ,         GIVING WS-CKPT-QUOC REMAINDER WS-CKPT-RESTO           
+046230     ,  IF WS-CKPT-RESTO = 0                                        
+046240     ,  ,  PERFORM GRAVA-CHECKPOINT THRU GRAVA-CHECKPOINT-FIM        
+046245     ,  END-IF                                                      
+046250     END-IF.                                                        
 046300*                                                                 
 046400  PROCESSA-FIM. EXIT.                                             
 025600*----------------------LEITURA DO UUGBF122-----------------------*
 025700 LER-UUGBF122.                                                    
 025800     MOVE 'RDUU'                    TO WS-ABEND-LOCATION.         
-025900     READ UUGBF122.                                               
+025810     IF WS-EXISTE-REG-PENDENTE                                    
+025820     ,  MOVE 'N'                TO WS-REG-PENDENTE-SW             
+025830     ELSE                                                         
+025900     ,  READ UUGBF122                                             
+025840     END-IF.                                                      
 026800*                                                                 
 026900     IF FS-UUGBF122 NOT = ZEROS                                   
 027000     ,  IF FS-UUGBF122 NOT = 10                                   
@@ -383,22 +1049,209 @@
 030400    ,  GO                    TO LER-UUGBF122-FIM                  
 030500    END-IF.                                                       
 030600*                                                                 
-031300     IF FS-UUGBF122 = '00' AND UUGBF122-SALDO-CONTA <= 100        
-041700     ,  MOVE SAIDA-ORG                TO WS-ORG-ANT               
-041800     ,  MOVE SAIDA-LOGO               TO WS-LOGO-ANT              
-041900     ,  MOVE UUGBF122-ORG             TO SAIDA-ORG                
-042000     ,  MOVE UUGBF122-LOGO            TO SAIDA-LOGO               
-042100     ,  MOVE UUGBF122-ACCT            TO SAIDA-ACCT               
-042200     ,  MOVE UUGBF122-STS             TO SAIDA-STS                
-042300     ,  MOVE UUGBF122-BC1             TO SAIDA-BC1                
-042400     ,  MOVE UUGBF122-BC2             TO SAIDA-BC2                
-042500     ,  MOVE UUGBF122-DATA-OPEN       TO DATE-OPEN-AUX            
-042700     ,  MOVE UUGBF122-SALDO           TO SAIDA-SALDO-CONTA        
-034500     END-IF.                                                      
-000000     COMPUTE WS-DEV-LOGO = SAIDA-SALDO-CONTA + WS-DEV-LOGO.       
-000000     COMPUTE WS-DEV-ORG  = SAIDA-SALDO-CONTA + WS-DEV-ORG.        
+030610     MOVE 'N'                        TO WS-IND-SELECIONADO.       
+030615*                                                                 
+030620     IF FS-UUGBF122 = '00' AND UUGBF122-TRAILER-REC
+030625     ,  MOVE UUGBF122-QTDE-REGISTROS  TO WS-QTDE-ESPERADA
+030630     ,  MOVE 'S'                      TO WS-TRAILER-ENCONTRADO
+030635     END-IF.
+030640*                                                                 
+030650     IF FS-UUGBF122 = '00'
+030660     AND NOT UUGBF122-HEADER-REC
+030670     AND NOT UUGBF122-TRAILER-REC
+030680     ,  PERFORM VERIFICA-SEQUENCIA THRU VERIFICA-SEQUENCIA-FIM
+030685     ,  ADD 1                      TO WS-CONT-LIDOS
+030690     END-IF.
+030700*
+031300     IF FS-UUGBF122 = '00'
+031305     AND UUGBF122-SALDO-CONTA <= WS-LIMITE-SALDO-DEVEDOR
+031310     AND NOT UUGBF122-HEADER-REC
+031320     AND NOT UUGBF122-TRAILER-REC
+031325     AND NOT UUGBF122-SALDO-CREDOR
+041700     ,  MOVE SAIDA-ORG                TO WS-ORG-ANT
+041800     ,  MOVE SAIDA-LOGO               TO WS-LOGO-ANT
+041900     ,  MOVE UUGBF122-ORG             TO SAIDA-ORG
+042000     ,  MOVE UUGBF122-LOGO            TO SAIDA-LOGO
+042100     ,  MOVE UUGBF122-CONTA           TO SAIDA-CONTA
+042150     ,  MOVE UUGBF122-CPF-CLIENTE     TO SAIDA-CPF
+042175     ,  MOVE UUGBF122-NOME-CLIENTE    TO SAIDA-NOME
+042180     ,  MOVE UUGBF122-NUMERO-BENEFICIO
+042190     ,                                TO SAIDA-NUM-BENEFICIO
+042200     ,  MOVE UUGBF122-CODIGO-BLOQUEIO-1
+042210     ,                                TO SAIDA-BC1
+042300     ,  MOVE UUGBF122-CODIGO-BLOQUEIO-2
+042310     ,                                TO SAIDA-BC2
+042700     ,  MOVE UUGBF122-SALDO-CONTA     TO SAIDA-SALDO-CONTA
+042710     ,  MOVE UUGBF122-SALDO-CONTA     TO WS-SALDO-SELECIONADO
+042720     ,  COMPUTE WS-DEV-LOGO = WS-DEV-LOGO + WS-SALDO-SELECIONADO
+042730     ,  COMPUTE WS-DEV-ORG  = WS-DEV-ORG  + WS-SALDO-SELECIONADO
+042740     ,  MOVE 'S'                      TO WS-IND-SELECIONADO
+042745     ,  PERFORM ACUMULA-AGING         THRU ACUMULA-AGING-FIM
+042746     ,  PERFORM ACUMULA-BLOQ-CANCELAMENTO
+042747     ,          THRU ACUMULA-BLOQ-CANCELAMENTO-FIM
+042748     ,  PERFORM GERA-REGISTRO-EXTRATO
+042749     ,          THRU GERA-REGISTRO-EXTRATO-FIM
+042750     ELSE
+042751     ,  IF FS-UUGBF122 = '00'
+042752     ,  AND NOT UUGBF122-HEADER-REC
+042753     ,  AND NOT UUGBF122-TRAILER-REC
+042754     ,  ,  PERFORM GERA-REGISTRO-REJEITO
+042755     ,  ,          THRU GERA-REGISTRO-REJEITO-FIM
+042756     ,  END-IF
+034500     END-IF.
 027900*                                                                 
-028200 LER-UUGBF122-FIM. EXIT.                                          
+028200 LER-UUGBF122-FIM. EXIT.
+028205*------------ACUMULACAO DO AGING POR FAIXA DE ATRASO-------------*
+028206 ACUMULA-AGING.
+028207     IF UUGBF122-DIAS-ATRASO <= 30
+028208     ,  ADD 1                      TO WS-AGING-QTDE-01
+028209     ,  ADD UUGBF122-SALDO-CONTA   TO WS-AGING-SALDO-01
+028210     ELSE
+028211     ,  IF UUGBF122-DIAS-ATRASO <= 60
+028212     ,  ,  ADD 1                   TO WS-AGING-QTDE-02
+028213     ,  ,  ADD UUGBF122-SALDO-CONTA TO WS-AGING-SALDO-02
+028214     ,  ELSE
+028215     ,  ,  IF UUGBF122-DIAS-ATRASO <= 90
+028216     ,  ,  ,  ADD 1                TO WS-AGING-QTDE-03
+028217     ,  ,  ,  ADD UUGBF122-SALDO-CONTA TO WS-AGING-SALDO-03
+028218     ,  ,  ELSE
+028219     ,  ,  ,  ADD 1                TO WS-AGING-QTDE-04
+028220     ,  ,  ,  ADD UUGBF122-SALDO-CONTA TO WS-AGING-SALDO-04
+028221     ,  ,  END-IF
+028222     ,  END-IF
+028223     END-IF.
+028224 ACUMULA-AGING-FIM. EXIT.
+028225*----------FIM ACUMULACAO DO AGING POR FAIXA DE ATRASO-----------*
+028226*--------ACUMULACAO DO STATUS DE BLOQUEIO DE CANCELAMENTO--------*
+028227 ACUMULA-BLOQ-CANCELAMENTO.
+028228     IF UUGBF122-SEM-BLOQ-CANCELAMENTO
+028229     AND UUGBF122-PRI-BLOQ-CANCELAMENTO = ZEROS
+028230     ,  ADD 1                      TO WS-BLOQ-QTDE-SEM
+028231     ,  ADD UUGBF122-SALDO-CONTA   TO WS-BLOQ-SALDO-SEM
+028232     ELSE
+028233     ,  ADD 1                      TO WS-BLOQ-QTDE-COM
+028234     ,  ADD UUGBF122-SALDO-CONTA   TO WS-BLOQ-SALDO-COM
+028235     END-IF.
+028236     IF UUGBF122-CONTA-DESCONSIGNADA
+028237     ,  ADD 1                      TO WS-BLOQ-QTDE-DESC
+028238     ,  ADD UUGBF122-SALDO-CONTA   TO WS-BLOQ-SALDO-DESC
+028239     END-IF.
+028240 ACUMULA-BLOQ-CANCELAMENTO-FIM. EXIT.
+028241*------FIM ACUMULACAO DO STATUS DE BLOQUEIO DE CANCELAMENTO------*
+028242*-------GERACAO DO EXTRATO DE CONFIRMACAO PARA O BRADESCO--------*
+028243 GERA-REGISTRO-EXTRATO.
+028244     MOVE UUGBF122-ORG              TO EXTRATO-ORG.
+028245     MOVE UUGBF122-CONTA            TO EXTRATO-CONTA.
+028246     MOVE UUGBF122-CPF-CLIENTE      TO EXTRATO-CPF-CLIENTE.
+028247     MOVE UUGBF122-SALDO-CONTA      TO EXTRATO-SALDO-CONTA.
+028248     WRITE EXTRATO-REGISTRO.
+000000     ADD 1                        TO WS-CONT-EXTRATO-TOTAL.
+028249 GERA-REGISTRO-EXTRATO-FIM. EXIT.
+028250*------FIM GERACAO DO EXTRATO DE CONFIRMACAO PARA BRADESCO-------*
+028251*--------GERACAO DO REJEITO PARA CONTAS FORA DA SELECAO----------*
+028252 GERA-REGISTRO-REJEITO.
+028253     MOVE UUGBF122-ORG              TO REJEITO-ORG.
+028254     MOVE UUGBF122-LOGO             TO REJEITO-LOGO.
+028255     MOVE UUGBF122-CONTA            TO REJEITO-CONTA.
+028256     MOVE UUGBF122-SALDO-CONTA      TO REJEITO-SALDO-CONTA.
+028257     IF UUGBF122-SALDO-CREDOR
+028258     ,  MOVE 'SALDO COM SINAL CREDOR'      TO REJEITO-MOTIVO
+028259     ELSE
+028260     ,  IF UUGBF122-SALDO-CONTA > WS-LIMITE-SALDO-DEVEDOR
+028261     ,  ,  MOVE 'SALDO SUPERIOR AO LIMITE'    TO REJEITO-MOTIVO
+028262     ,  ELSE
+028263     ,  ,  MOVE 'MOTIVO NAO IDENTIFICADO'     TO REJEITO-MOTIVO
+028264     ,  END-IF
+028265     END-IF.
+028266     WRITE REJEITO-REGISTRO.
+000000     ADD 1                        TO WS-CONT-REJEITO-TOTAL.
+028267 GERA-REGISTRO-REJEITO-FIM. EXIT.
+028268*------FIM GERACAO DO REJEITO PARA CONTAS FORA DA SELECAO--------*
+028210*----------------VALIDACAO DE SEQUENCIA LOGO/CONTA---------------*
+028220 VERIFICA-SEQUENCIA.
+028230     IF NOT WS-1O-REGISTRO
+028240     ,  IF UUGBF122-LOGO  < WS-LOGO-SEQ-ANT
+028250     ,  OR  UUGBF122-LOGO = WS-LOGO-SEQ-ANT
+028255     ,  AND UUGBF122-CONTA < WS-CONTA-ANT
+028270     ,  ,  DISPLAY '*************************'
+028280     ,  ,  DISPLAY '*************************'
+028290     ,  ,  DISPLAY '** UUGBF122 FORA DE SEQUENCIA LOGO/CONTA **'
+028300     ,  ,  DISPLAY '** LOGO  ANTERIOR.: ' WS-LOGO-SEQ-ANT
+028310     ,  ,  DISPLAY '** CONTA ANTERIOR.: ' WS-CONTA-ANT
+028320     ,  ,  DISPLAY '** LOGO  ATUAL....: ' UUGBF122-LOGO
+028330     ,  ,  DISPLAY '** CONTA ATUAL....: ' UUGBF122-CONTA
+028340     ,  ,  DISPLAY '*************************'
+028350     ,  ,  DISPLAY '*************************'
+028360     ,  ,  MOVE 'UUGBF122 FORA SEQ' TO WS-ABENDMSG8
+028370     ,  ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT
+028380     ,  END-IF
+028390     END-IF.
+028400     MOVE 'N'                        TO WS-PRIMEIRO-REG.
+028410     MOVE UUGBF122-LOGO              TO WS-LOGO-SEQ-ANT.
+028420     MOVE UUGBF122-CONTA             TO WS-CONTA-ANT.
+028430 VERIFICA-SEQUENCIA-FIM. EXIT.
+028440*-------------FIM VALIDACAO DE SEQUENCIA LOGO/CONTA--------------*
+028450*--------------RECONCILIACAO DO TRAILER DO UUGBF122--------------*
+028460 VALIDA-TRAILER.
+028470     IF NOT WS-TRAILER-OK
+028480     ,  WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-SEM-TRAILER
+000000     ,  ADD 1                     TO WS-CONT-SAIDA-TOTAL
+028490     ,  GO TO VALIDA-TRAILER-FIM
+028500     END-IF.
+028510*                                                                 
+028520     IF WS-QTDE-ESPERADA NOT = WS-CONT-LIDOS
+028530     ,  MOVE WS-QTDE-ESPERADA       TO WS-IMPRIME-QTDE-ESPERADA
+028540     ,  MOVE WS-CONT-LIDOS          TO WS-IMPRIME-QTDE-OBTIDA
+028550     ,  WRITE SAIDA-RELATORIO  FROM WS-IMPRIME-DISCREPANCIA
+000000     ,  ADD 1                     TO WS-CONT-SAIDA-TOTAL
+028560     END-IF.
+028570 VALIDA-TRAILER-FIM. EXIT.
+028580*------------FIM RECONCILIACAO DO TRAILER DO UUGBF122------------*
+028590*----------------GRAVACAO DE CHECKPOINT PERIODICO----------------*
+028600 GRAVA-CHECKPOINT.                                                
+028610     MOVE 'OPCK'                    TO WS-ABEND-LOCATION.         
+028620     OPEN OUTPUT CKPT.                                            
+028630     IF FS-CKPT NOT = '00'                                        
+028640     ,  DISPLAY '*************************'                       
+028650     ,  DISPLAY '** OPEN ERROR CKPT      **'                      
+028660     ,  DISPLAY '** STATUS = ' FS-CKPT                            
+028670     ,  DISPLAY '*************************'                       
+028680     ,  MOVE 'ERRO OPEN CKPT  '   TO WS-ABENDMSG8                 
+028690     ,  PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
+028700     END-IF.                                                      
+028710     MOVE WS-CONT-REG               TO CKPT-CONT-REG.             
+028720     MOVE WS-CONT-REG-ORG           TO CKPT-CONT-REG-ORG.         
+028730     MOVE WS-CONT-REG-LOGO          TO CKPT-CONT-REG-LOGO.        
+028740     MOVE WS-DEV-ORG                TO CKPT-DEV-ORG.              
+028750     MOVE WS-DEV-LOGO               TO CKPT-DEV-LOGO.             
+028760     MOVE SAIDA-ORG                 TO CKPT-SAIDA-ORG.            
+028770     MOVE SAIDA-LOGO                TO CKPT-SAIDA-LOGO.           
+028780     MOVE WS-LOGO-SEQ-ANT           TO CKPT-LOGO-SEQ-ANT.
+028790     MOVE WS-CONTA-ANT              TO CKPT-CONTA-ANT.
+028801     MOVE WS-CONT-PAG               TO CKPT-CONT-PAG.
+028805     MOVE WS-CONT-LIDOS             TO CKPT-CONT-LIDOS.           
+028806     MOVE WS-CONT-SAIDA-TOTAL       TO CKPT-SAIDA-TOTAL.          
+028807     MOVE WS-CONT-EXTRATO-TOTAL     TO CKPT-EXTRATO-TOTAL.        
+028808     MOVE WS-CONT-REJEITO-TOTAL     TO CKPT-REJEITO-TOTAL.        
+028802     MOVE WS-AGING-QTDE-01          TO CKPT-AGING-QTDE-01.
+028803     MOVE WS-AGING-SALDO-01         TO CKPT-AGING-SALDO-01.
+028804     MOVE WS-AGING-QTDE-02          TO CKPT-AGING-QTDE-02.
+028805     MOVE WS-AGING-SALDO-02         TO CKPT-AGING-SALDO-02.
+028806     MOVE WS-AGING-QTDE-03          TO CKPT-AGING-QTDE-03.
+028807     MOVE WS-AGING-SALDO-03         TO CKPT-AGING-SALDO-03.
+028808     MOVE WS-AGING-QTDE-04          TO CKPT-AGING-QTDE-04.
+028809     MOVE WS-AGING-SALDO-04         TO CKPT-AGING-SALDO-04.
+028812     MOVE WS-BLOQ-QTDE-COM          TO CKPT-BLOQ-QTDE-COM.
+028813     MOVE WS-BLOQ-SALDO-COM         TO CKPT-BLOQ-SALDO-COM.
+028814     MOVE WS-BLOQ-QTDE-SEM          TO CKPT-BLOQ-QTDE-SEM.
+028815     MOVE WS-BLOQ-SALDO-SEM         TO CKPT-BLOQ-SALDO-SEM.
+028816     MOVE WS-BLOQ-QTDE-DESC         TO CKPT-BLOQ-QTDE-DESC.
+028817     MOVE WS-BLOQ-SALDO-DESC        TO CKPT-BLOQ-SALDO-DESC.
+028818     WRITE CKPT-REGISTRO.
+028820     MOVE 'CLCK'                    TO WS-ABEND-LOCATION.         
+028830     CLOSE CKPT.                                                  
+028840 GRAVA-CHECKPOINT-FIM. EXIT.                                      
+028850*--------------FIM GRAVACAO DE CHECKPOINT PERIODICO--------------*
 037800*----------------------FIM LEITURA ENTRADA-----------------------*
 046500*----------------------MONTAGEM DO RELATORIO---------------------*
 046600 INICIO-REL.                                                      
@@ -412,48 +1265,108 @@
 047500     PERFORM MONTAR-CORPO THRU MONTAR-CORPO-EXIT.                 
 047600*                                                                 
 047700 FIM-REL. EXIT.                                                   
-047800*----------------------LEITURA DA ORG DO AMCR--------------------*
+047800*---------------------LEITURA DA ORG DO AMCR---------------------*
+047810*--------PROCURA DA DESCRICAO DA ORG NA TABELA EM MEMORIA--------*
+047820 PROCURA-ORG-CACHE.                                               
+047830     MOVE 'N'                        TO WS-ACHOU-CACHE.           
+047840     MOVE ZEROS                      TO WS-IND-CACHE.             
+047850     PERFORM PROCURA-ORG-CACHE-PASSO                              
+047852     ,       THRU PROCURA-ORG-CACHE-PASSO-FIM                     
+047860     ,       UNTIL WS-IND-CACHE >= WS-QTDE-ORG-CACHE              
+047870     ,       OR    WS-ACHOU-NO-CACHE.                             
+047880 PROCURA-ORG-CACHE-FIM. EXIT.                                     
+047890 PROCURA-ORG-CACHE-PASSO.                                         
+047900     ADD 1                           TO WS-IND-CACHE.             
+047910     IF WS-TAB-ORG-CODIGO(WS-IND-CACHE) = UUGBF122-ORG            
+047920     ,  SET WS-ACHOU-NO-CACHE        TO TRUE                      
+047930     END-IF.                                                      
+047940 PROCURA-ORG-CACHE-PASSO-FIM. EXIT.                               
+047950*-----------FIM PROCURA DA DESCRICAO DA ORG NA TABELA------------*
 047900 LER-ORG-AMCR.                                                    
-048000     MOVE 'RCRO'                     TO WS-ABEND-LOCATION.        
-048100*                                                                 
-048200     MOVE 'LCRO'                     TO WS-ABEND-LOCATION.        
-048300     MOVE UUGBF122-ORG               TO AMCRIO-ORG.               
-048400     MOVE ZEROS                      TO AMCRIO-LOGO.              
-048500     MOVE 01                         TO AMCRIO-REC-NBR.           
-048600     DISPLAY '##ORG-AMCR..: ' AMCRIO-ORG.                         
-048700     DISPLAY '##LOGO-AMCR.: ' AMCRIO-LOGO.                        
-048800     SET AMCRRB-READ-RANDOM          TO TRUE.                     
-048900     PERFORM AMCRPD-ACCESS         THRU AMCRPD-ACCESS-EXIT.       
-049000     MOVE AMCRIO-RECORD              TO AMCR-RECORD-ORGANIZATION. 
-049100     MOVE AMCR-O-NAME-ADDR(1)        TO SAIDA-DESC-ORG.           
+047910     PERFORM PROCURA-ORG-CACHE      THRU PROCURA-ORG-CACHE-FIM.   
+047920     IF WS-ACHOU-NO-CACHE                                         
+047930     ,  MOVE WS-TAB-ORG-DESC(WS-IND-CACHE) TO SAIDA-DESC-ORG      
+047940     ELSE                                                         
+048000     ,  MOVE 'RCRO'                     TO WS-ABEND-LOCATION      
+048200     ,  MOVE 'LCRO'                     TO WS-ABEND-LOCATION      
+048300     ,  MOVE UUGBF122-ORG               TO AMCRIO-ORG             
+048400     ,  MOVE ZEROS                      TO AMCRIO-LOGO            
+048500     ,  MOVE 01                         TO AMCRIO-REC-NBR         
+048600     ,  DISPLAY '##ORG-AMCR..: ' AMCRIO-ORG                       
+048700     ,  DISPLAY '##LOGO-AMCR.: ' AMCRIO-LOGO                      
+048800     ,  SET AMCRRB-READ-RANDOM          TO TRUE                   
+048900     ,  PERFORM AMCRPD-ACCESS         THRU AMCRPD-ACCESS-EXIT     
+049000     ,  MOVE AMCRIO-RECORD                                        
+049010     ,                                TO AMCR-RECORD-ORGANIZATION 
+049100     ,  MOVE AMCR-O-NAME-ADDR(1)        TO SAIDA-DESC-ORG         
+049110     ,  IF WS-QTDE-ORG-CACHE < 100                                
+049120     ,  ,  ADD 1                        TO WS-QTDE-ORG-CACHE      
+049130     ,  ,  MOVE UUGBF122-ORG                                      
+049140     ,  ,          TO WS-TAB-ORG-CODIGO(WS-QTDE-ORG-CACHE)        
+049150     ,  ,  MOVE SAIDA-DESC-ORG                                    
+049160     ,  ,          TO WS-TAB-ORG-DESC(WS-QTDE-ORG-CACHE)          
+049170     ,  END-IF                                                    
+049180     END-IF.                                                      
 049200 LER-ORG-AMCR-FIM. EXIT.                                          
-049300*----------------------FIM LEITURA ORG DO AMCR-------------------*
-049400*----------------------LEITURA DA LOGO DO AMCR-------------------*
+049300*--------------------FIM LEITURA ORG DO AMCR---------------------*
+049400*--------------------LEITURA DA LOGO DO AMCR---------------------*
+049410*-------PROCURA DA DESCRICAO DA LOGO NA TABELA EM MEMORIA--------*
+049420 PROCURA-LOGO-CACHE.                                              
+049430     MOVE 'N'                        TO WS-ACHOU-CACHE.           
+049440     MOVE ZEROS                      TO WS-IND-CACHE.             
+049450     PERFORM PROCURA-LOGO-CACHE-PASSO                             
+049452     ,       THRU PROCURA-LOGO-CACHE-PASSO-FIM                    
+049460     ,       UNTIL WS-IND-CACHE >= WS-QTDE-LOGO-CACHE             
+049470     ,       OR    WS-ACHOU-NO-CACHE.                             
+049480 PROCURA-LOGO-CACHE-FIM. EXIT.                                    
+049490 PROCURA-LOGO-CACHE-PASSO.                                        
+049500     ADD 1                           TO WS-IND-CACHE.             
+049510     IF WS-TAB-LOGO-ORG(WS-IND-CACHE)  = UUGBF122-ORG             
+049520     AND WS-TAB-LOGO-LOGO(WS-IND-CACHE) = UUGBF122-LOGO           
+049530     ,  SET WS-ACHOU-NO-CACHE        TO TRUE                      
+049540     END-IF.                                                      
+049550 PROCURA-LOGO-CACHE-PASSO-FIM. EXIT.                              
+049560*-----------FIM PROCURA DA DESCRICAO DA LOGO NA TABELA-----------*
 049500 LER-LOGO-AMCR.                                                   
-049600     MOVE 'RCRO'                     TO WS-ABEND-LOCATION.        
-049700*                                                                 
-049800     MOVE 'LCRL'                     TO WS-ABEND-LOCATION.        
-049900     MOVE UUGBF122-ORG               TO AMCRIO-ORG.               
-050000     MOVE UUGBF122-LOGO              TO AMCRIO-LOGO.              
-050100     MOVE 02                         TO AMCRIO-REC-NBR.           
-050200     SET AMCRRB-READ-RANDOM          TO TRUE.                     
-050300     PERFORM AMCRPD-ACCESS         THRU AMCRPD-ACCESS-EXIT.       
-050400     MOVE AMCRIO-RECORD              TO AMCR-RECORD-LOGO-BASE.    
-050500     MOVE AMCR-LB-DESCRIPTION        TO SAIDA-DESC-LOGO.          
+049510     PERFORM PROCURA-LOGO-CACHE     THRU PROCURA-LOGO-CACHE-FIM.  
+049520     IF WS-ACHOU-NO-CACHE                                         
+049530     ,  MOVE WS-TAB-LOGO-DESC(WS-IND-CACHE) TO SAIDA-DESC-LOGO    
+049540     ELSE                                                         
+049600     ,  MOVE 'RCRO'                     TO WS-ABEND-LOCATION      
+049800     ,  MOVE 'LCRL'                     TO WS-ABEND-LOCATION      
+049900     ,  MOVE UUGBF122-ORG               TO AMCRIO-ORG             
+050000     ,  MOVE UUGBF122-LOGO              TO AMCRIO-LOGO            
+050100     ,  MOVE 02                         TO AMCRIO-REC-NBR         
+050200     ,  SET AMCRRB-READ-RANDOM          TO TRUE                   
+050300     ,  PERFORM AMCRPD-ACCESS         THRU AMCRPD-ACCESS-EXIT     
+050400     ,  MOVE AMCRIO-RECORD              TO AMCR-RECORD-LOGO-BASE  
+050500     ,  MOVE AMCR-LB-DESCRIPTION        TO SAIDA-DESC-LOGO        
+050510     ,  IF WS-QTDE-LOGO-CACHE < 500                               
+050520     ,  ,  ADD 1                        TO WS-QTDE-LOGO-CACHE     
+050530     ,  ,  MOVE UUGBF122-ORG                                      
+050540     ,  ,          TO WS-TAB-LOGO-ORG(WS-QTDE-LOGO-CACHE)         
+050545     ,  ,  MOVE UUGBF122-LOGO                                     
+050550     ,  ,          TO WS-TAB-LOGO-LOGO(WS-QTDE-LOGO-CACHE)        
+050560     ,  ,  MOVE SAIDA-DESC-LOGO                                   
+050570     ,  ,          TO WS-TAB-LOGO-DESC(WS-QTDE-LOGO-CACHE)        
+050580     ,  END-IF                                                    
+050590     END-IF.                                                      
 050600 LER-LOGO-AMCR-FIM. EXIT.                                         
-050700*----------------------FIM LEITURA LOGO DO AMCR------------------*
-050800*----------------------LEITURA DA DATA PRCO DO AMCR--------------*
+050700*--------------------FIM LEITURA LOGO DO AMCR--------------------*
+050800*------------------LEITURA DA DATA PROC DO AMCR------------------*
 050900 LER-DATA-PROC-AMCR.                                              
-051000     MOVE 'RCRO'                     TO WS-ABEND-LOCATION.        
-051100*                                                                 
-051200     MOVE 'LCRP'                     TO WS-ABEND-LOCATION.        
-051300     MOVE ZEROS                      TO AMCRIO-ORG.               
-051400     MOVE ZEROS                      TO AMCRIO-LOGO.              
-051500     MOVE ZEROS                      TO AMCRIO-REC-NBR.           
-051600     SET AMCRRB-READ-RANDOM          TO TRUE.                     
-051700     PERFORM AMCRPD-ACCESS         THRU AMCRPD-ACCESS-EXIT.       
-051800     MOVE AMCRIO-RECORD              TO AMCR-RECORD-SYSTEM.       
-051900     MOVE AMCR-S-C-TODAYS-JULIAN     TO DATE-OPEN-PROC.           
+050910     IF NOT WS-DATA-PROC-JA-LIDA                                  
+051000     ,  MOVE 'RCRO'                     TO WS-ABEND-LOCATION      
+051200     ,  MOVE 'LCRP'                     TO WS-ABEND-LOCATION      
+051300     ,  MOVE ZEROS                      TO AMCRIO-ORG             
+051400     ,  MOVE ZEROS                      TO AMCRIO-LOGO            
+051500     ,  MOVE ZEROS                      TO AMCRIO-REC-NBR         
+051600     ,  SET AMCRRB-READ-RANDOM          TO TRUE                   
+051700     ,  PERFORM AMCRPD-ACCESS         THRU AMCRPD-ACCESS-EXIT     
+051800     ,  MOVE AMCRIO-RECORD              TO AMCR-RECORD-SYSTEM     
+051900     ,  MOVE AMCR-S-C-TODAYS-JULIAN     TO DATE-OPEN-PROC         
+051910     ,  SET WS-DATA-PROC-JA-LIDA         TO TRUE                  
+051920     END-IF.                                                      
 052000 LER-DATA-PROC-AMCR-FIM. EXIT.                                    
 052100*----------------------FIM LEITURA DA DATA PROC DO AMCR----------*
 053700*----------------------MONTAGEM DO CABECALHO---------------------*
@@ -477,6 +1390,8 @@
 055500*MONTAGEM DA DATA PROC DO AMCR (JULIAN-TO-GREG)                   
 055600*-------                                                          
 055700     MOVE  DATE-OPEN-PROC               TO  WS-DTE-JULIAN.        
+055710     MOVE  WS-DTE-JULIAN(1:4)           TO  WS-ANO-PROC-JULIANO.  
+055720     MOVE  WS-DTE-JULIAN(5:3)           TO  WS-DIA-PROC-JULIANO.  
 055800     MOVE  1                            TO  WS-DATE-FORMAT.       
 055900     PERFORM CCSI-JUL-TO-GREG           THRU  CCSI-JTG-EXIT.      
 056000     MOVE  WS-DTE-DATE                  TO  WS-DATA-PROC.         
@@ -489,35 +1404,74 @@
 044400     PERFORM LER-DATA-PROC-AMCR THRU LER-DATA-PROC-AMCR-FIM.      
 038500*                                                                 
 038600     WRITE SAIDA-RELATORIO FROM PRIMEIRA-LINHA.                   
-038700     ADD 1               TO WS-NUM-LINHAS.                        
+038700     ADD 1               TO WS-CONT-LINHAS                        
+000000                            WS-CONT-SAIDA-TOTAL.                  
 038900*                                                                 
 039000     WRITE SAIDA-RELATORIO FROM SEGUNDA-LINHA.                    
-039100     ADD 1               TO WS-NUM-LINHAS.                        
+039100     ADD 1               TO WS-CONT-LINHAS                        
+000000                            WS-CONT-SAIDA-TOTAL.                  
 039200*                                                                 
 039300     WRITE SAIDA-RELATORIO FROM TERCEIRA-LINHA.                   
-039400     ADD 1               TO WS-NUM-LINHAS.                        
+039400     ADD 1               TO WS-CONT-LINHAS                        
+000000                            WS-CONT-SAIDA-TOTAL.                  
 039200*                                                                 
 039300     WRITE SAIDA-RELATORIO FROM QUARTA-LINHA.                     
-039400     ADD 1               TO WS-NUM-LINHAS.                        
+039400     ADD 1               TO WS-CONT-LINHAS                        
+000000                            WS-CONT-SAIDA-TOTAL.                  
 039200*                                                                 
 039300     WRITE SAIDA-RELATORIO FROM QUINTA-LINHA.                     
-039400     ADD 1               TO WS-NUM-LINHAS.                        
+039400     ADD 1               TO WS-CONT-LINHAS                        
+000000                            WS-CONT-SAIDA-TOTAL.                  
 039200*                                                                 
 039300     WRITE SAIDA-RELATORIO FROM SEXTA-LINHA.                      
-039400     ADD 1               TO WS-NUM-LINHAS.                        
+039400     ADD 1               TO WS-CONT-LINHAS                        
+000000                            WS-CONT-SAIDA-TOTAL.                  
 039200*                                                                 
 039300     WRITE SAIDA-RELATORIO FROM SETIMA-LINHA.                     
-039400     ADD 1               TO WS-NUM-LINHAS.                        
+039400     ADD 1               TO WS-CONT-LINHAS                        
+000000                            WS-CONT-SAIDA-TOTAL.                  
 039600*                                                                 
 039800 MONTAR-CABECALHO-EXIT. EXIT.                                     
+058110*------------------VERIFICACAO DE CONTA DORMENTE-----------------*
+058120 VERIFICA-DORMANCIA.
+058130     MOVE ZEROS                     TO SAIDA-ULT-COMPRA-DIA
+058140     ,                                  SAIDA-ULT-COMPRA-MES
+058150     ,                                  SAIDA-ULT-COMPRA-ANO.
+058160     MOVE SPACES                    TO SAIDA-SITUACAO-CONTA.
+058170     IF UUGBF122-DATA-ULT-COMPRA = ZEROS
+058180     ,  MOVE 'SEM COMPRA'            TO SAIDA-SITUACAO-CONTA
+058190     ELSE
+058200     ,  MOVE UUGBF122-DATA-ULT-COMPRA TO WS-JULIANO-ULT-COMPRA
+058210     ,  MOVE WS-JULIANO-ULT-COMPRA(1:4) TO WS-ANO-ULT-COMPRA-JUL
+058220     ,  MOVE WS-JULIANO-ULT-COMPRA(5:3) TO WS-DIA-ULT-COMPRA-JUL
+058230     ,  MOVE WS-JULIANO-ULT-COMPRA     TO WS-DTE-JULIAN
+058240     ,  MOVE 1                         TO WS-DATE-FORMAT
+058250     ,  PERFORM CCSI-JUL-TO-GREG         THRU CCSI-JTG-EXIT
+058255     ,  MOVE WS-DTE-DATE              TO WS-DATA-PROC             
+058260     ,  MOVE WS-DIA-PROC-DATA           TO SAIDA-ULT-COMPRA-DIA
+058270     ,  MOVE WS-MES-PROC-DATA           TO SAIDA-ULT-COMPRA-MES
+058280     ,  MOVE WS-ANO-PROC-DATA           TO SAIDA-ULT-COMPRA-ANO
+058290     ,  COMPUTE WS-DIAS-DESDE-ULT-COMPRA =
+058300     ,      (WS-ANO-PROC-JULIANO - WS-ANO-ULT-COMPRA-JUL) * 365
+058310     ,    + (WS-DIA-PROC-JULIANO - WS-DIA-ULT-COMPRA-JUL)
+058320     ,  IF WS-DIAS-DESDE-ULT-COMPRA >= 365
+058330     ,  ,  MOVE 'INATIVA'              TO SAIDA-SITUACAO-CONTA
+058340     ,  ELSE
+058350     ,  ,  MOVE 'ATIVA'                TO SAIDA-SITUACAO-CONTA
+058360     ,  END-IF
+058370     END-IF.
+058380 VERIFICA-DORMANCIA-FIM. EXIT.
+058390*----------FIM VERIFICACAO DE CONTA DORMENTE---------------------*
 058100*----------------------MONTAGEM DO CORPO-------------------------*
 058200 MONTAR-CORPO.                                                    
 058300*-------                                                          
+058310     PERFORM VERIFICA-DORMANCIA    THRU VERIFICA-DORMANCIA-FIM.   
 059400     WRITE SAIDA-RELATORIO FROM RELATORIO-CORPO.                  
 059500     ADD 1                 TO WS-CONT-LINHAS                      
 059600                              WS-CONT-REG-ORG                     
 000000                              WS-CONT-REG                         
-059700                              WS-CONT-REG-LOGO.                   
+059700                              WS-CONT-REG-LOGO                    
+000000                              WS-CONT-SAIDA-TOTAL.                
 059800*                                                                 
 059900     IF WS-CONT-LINHAS > 59                                       
 060000     , MOVE 0 TO WS-CONT-LINHAS                                   
@@ -536,12 +1490,31 @@
 062100        PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
 062200     END-IF.                                                      
 061200*                                                                 
-061700     CLOSE SAIDA.                                                 
-061800     IF FS-SAIDA   NOT EQUAL '00'                                 
-061900        DISPLAY '##ERRO FECHAR ARQUIVO SAIDA: ' FS-SAIDA          
-062000        MOVE 'ERRO CLOSE SAIDA'   TO WS-ABENDMSG8                 
+061710     CLOSE UUGBF122.                                              
+061720     IF FS-UUGBF122 NOT EQUAL '00'                                
+061900        DISPLAY '##ERRO FECHAR ARQUIVO UUGBF122: ' FS-UUGBF122    
+062000        MOVE 'ERRO CLOSE UU122'   TO WS-ABENDMSG8                 
 062100        PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
 062200     END-IF.                                                      
+062201*
+062202     CLOSE EXTRATO.
+062203     IF FS-EXTRATO NOT EQUAL '00'
+062204        DISPLAY '##ERRO FECHAR ARQUIVO EXTRATO: ' FS-EXTRATO
+062205        MOVE 'ERRO CLOSE EXTR'   TO WS-ABENDMSG8
+062206        PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT
+062207     END-IF.
+062210*
+062211     CLOSE REJEITO.                                               
+062212     IF FS-REJEITO NOT EQUAL '00'                                 
+062213        DISPLAY '##ERRO FECHAR ARQUIVO REJEITO: ' FS-REJEITO      
+062214        MOVE 'ERRO CLOSE REJ '   TO WS-ABENDMSG8                  
+062215        PERFORM CCSI-ABEND         THRU CCSI-ABEND-EXIT           
+062216     END-IF.                                                      
+062217*                                                                 
+062220*----LIMPA CHECKPOINT: EXECUCAO TERMINOU COM SUCESSO-------------*
+062230     MOVE 'OPCK'                TO WS-ABEND-LOCATION.             
+062240     OPEN OUTPUT CKPT.                                            
+062250     CLOSE CKPT.                                                  
 062300 FECHAR-ARQUIVOS-FIM. EXIT.                                       
 062400*------------------FIM DO FECHAMENTO DE ARQUIVOS                  
 062500*================================================================*

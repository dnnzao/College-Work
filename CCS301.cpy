@@ -0,0 +1,7 @@
+000100*================================================================*
+000200*   CCS301 - AREA DE TRABALHO PADRAO PARA TRATAMENTO DE ABEND    *
+000300*================================================================*
+000400 01  WS-ABEND-AREA.
+000500     03  WS-ABEND-PROG-ID        PIC X(004) VALUE SPACES.
+000600     03  WS-ABEND-LOCATION       PIC X(004) VALUE SPACES.
+000700     03  WS-ABENDMSG8            PIC X(008) VALUE SPACES.

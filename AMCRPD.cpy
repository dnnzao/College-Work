@@ -0,0 +1,17 @@
+000100*================================================================*
+000200*   AMCRPD - ROTINA DE ACESSO AO MODULO DE MANUTENCAO DO AMCR    *
+000300*================================================================*
+000400 AMCRPD-ACCESS.
+000500     CALL 'AMCRPD'   USING AMCRRB-CONTROLE
+000600                           AMCRIO-RECORD.
+000700     IF AMCRRB-RETURN-CODE NOT = '00'
+000800     ,  DISPLAY '*************************'
+000900     ,  DISPLAY '*************************'
+001000     ,  DISPLAY '**   ERRO ACESSO AMCR   **'
+001100     ,  DISPLAY '** STATUS = ' AMCRRB-RETURN-CODE
+001200     ,  DISPLAY '*************************'
+001300     ,  DISPLAY '*************************'
+001400     ,  MOVE 'ERRO ACESSO AMCR' TO WS-ABENDMSG8
+001500     ,  PERFORM CCSI-ABEND      THRU CCSI-ABEND-EXIT
+001600     END-IF.
+001700 AMCRPD-ACCESS-EXIT. EXIT.

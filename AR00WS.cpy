@@ -0,0 +1,7 @@
+000100*================================================================*
+000200*               AREA DE TRABALHO PADRAO DA INSTALACAO            *
+000300*================================================================*
+000400 01  AR00WS-AREA.
+000500     03  AR00WS-SISTEMA          PIC X(004) VALUE 'AR00'.
+000600     03  AR00WS-VERSAO           PIC X(004) VALUE '0001'.
+000700     03  FILLER                  PIC X(008) VALUE SPACES.

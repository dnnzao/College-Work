@@ -0,0 +1,27 @@
+000100*================================================================*
+000200*   AMCRRL - LAYOUTS DOS REGISTROS DO ARQUIVO MESTRE AMCR        *
+000300*================================================================*
+000400 01  AMCR-RECORD-ORGANIZATION.
+000500     03  AMCR-O-KEY.
+000600         05  AMCR-O-ORG          PIC 9(003).
+000700         05  AMCR-O-LOGO         PIC 9(003).
+000800         05  AMCR-O-REC-NBR      PIC 9(002).
+000900     03  AMCR-O-NAME-ADDR OCCURS 3 TIMES
+001000                             PIC X(030).
+001100     03  FILLER                  PIC X(102).
+001200*----------------------------------------------------------------*
+001300 01  AMCR-RECORD-LOGO-BASE.
+001400     03  AMCR-LB-KEY.
+001500         05  AMCR-LB-ORG         PIC 9(003).
+001600         05  AMCR-LB-LOGO        PIC 9(003).
+001700         05  AMCR-LB-REC-NBR     PIC 9(002).
+001800     03  AMCR-LB-DESCRIPTION     PIC X(030).
+001900     03  FILLER                  PIC X(162).
+002000*----------------------------------------------------------------*
+002100 01  AMCR-RECORD-SYSTEM.
+002200     03  AMCR-S-KEY.
+002300         05  AMCR-S-ORG          PIC 9(003).
+002400         05  AMCR-S-LOGO         PIC 9(003).
+002500         05  AMCR-S-REC-NBR      PIC 9(002).
+002600     03  AMCR-S-C-TODAYS-JULIAN  PIC 9(007).
+002700     03  FILLER                  PIC X(185).

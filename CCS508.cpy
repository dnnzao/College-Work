@@ -0,0 +1,42 @@
+000100*================================================================*
+000200*   CCS508 - ROTINA PADRAO DE CONVERSAO JULIANA PARA GREGORIANA  *
+000300*================================================================*
+000400 CCSI-JUL-TO-GREG.
+000500     MOVE WS-DTE-JULIAN(1:4)       TO WS-DTE-SEC-ANO.
+000600     MOVE WS-DTE-JULIAN(5:3)       TO WS-DTE-SEC-DIA.
+000700     PERFORM CCSI-JTG-MONTA-TABELA
+000800        THRU CCSI-JTG-MONTA-TABELA-EXIT.
+000900     MOVE 1                        TO WS-DTE-SEC-MES.
+001000     PERFORM CCSI-JTG-ACHA-MES     THRU CCSI-JTG-ACHA-MES-EXIT
+001100             UNTIL WS-DTE-SEC-MES > 12
+001200             OR    WS-DTE-SEC-DIA NOT >
+001300                   WS-DTE-DIAS-MES(WS-DTE-SEC-MES).
+001400     COMPUTE WS-DTE-DATE = WS-DTE-SEC-DIA * 1000000
+001500                          + WS-DTE-SEC-MES * 10000
+001600                          + WS-DTE-SEC-ANO.
+001700 CCSI-JTG-EXIT. EXIT.
+001800*----------------------------------------------------------------*
+001900 CCSI-JTG-MONTA-TABELA.
+002000     MOVE 31                      TO WS-DTE-DIAS-MES(1).
+002100     MOVE 28                      TO WS-DTE-DIAS-MES(2).
+002200     MOVE 31                      TO WS-DTE-DIAS-MES(3).
+002300     MOVE 30                      TO WS-DTE-DIAS-MES(4).
+002400     MOVE 31                      TO WS-DTE-DIAS-MES(5).
+002500     MOVE 30                      TO WS-DTE-DIAS-MES(6).
+002600     MOVE 31                      TO WS-DTE-DIAS-MES(7).
+002700     MOVE 31                      TO WS-DTE-DIAS-MES(8).
+002800     MOVE 30                      TO WS-DTE-DIAS-MES(9).
+002900     MOVE 31                      TO WS-DTE-DIAS-MES(10).
+003000     MOVE 30                      TO WS-DTE-DIAS-MES(11).
+003100     MOVE 31                      TO WS-DTE-DIAS-MES(12).
+003200     DIVIDE WS-DTE-SEC-ANO BY 4    GIVING WS-DTE-TEMP-DIV
+003300                                   REMAINDER WS-DTE-RESTO.
+003400     IF WS-DTE-RESTO = 0
+003500     ,  MOVE 29                   TO WS-DTE-DIAS-MES(2)
+003600     END-IF.
+003700 CCSI-JTG-MONTA-TABELA-EXIT. EXIT.
+003800*----------------------------------------------------------------*
+003900 CCSI-JTG-ACHA-MES.
+004000     SUBTRACT WS-DTE-DIAS-MES(WS-DTE-SEC-MES) FROM WS-DTE-SEC-DIA.
+004100     ADD 1                         TO WS-DTE-SEC-MES.
+004200 CCSI-JTG-ACHA-MES-EXIT. EXIT.

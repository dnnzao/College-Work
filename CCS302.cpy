@@ -0,0 +1,15 @@
+000100*================================================================*
+000200*   CCS302 - AREA DE TRABALHO PADRAO PARA CONVERSAO DE DATAS     *
+000300*================================================================*
+000400 01  WS-CONVERSAO-DATA.
+000500     03  WS-DTE-JULIAN           PIC 9(007) VALUE ZEROS.
+000600     03  WS-DATE-FORMAT          PIC 9(001) VALUE ZEROS.
+000700     03  WS-DTE-DATE             PIC 9(008) VALUE ZEROS.
+000800     03  WS-DTE-SEC-DIA          PIC 9(003) VALUE ZEROS.
+000900     03  WS-DTE-SEC-ANO          PIC 9(004) VALUE ZEROS.
+000950     03  WS-DTE-SEC-MES          PIC 9(002) VALUE ZEROS.
+000960     03  WS-DTE-TEMP-DIV         PIC 9(004) VALUE ZEROS.
+000970     03  WS-DTE-RESTO            PIC 9(004) VALUE ZEROS.
+001100     03  WS-DTE-TAB-MES.
+001200         05  WS-DTE-DIAS-MES OCCURS 12 TIMES
+001300                                 PIC 9(003).
